@@ -0,0 +1,28 @@
+      ******************************************************************
+      *                                                                *
+      *    STUMAST.CPY - Shared Student Master Record Layout           *
+      *                                                                *
+      *    Date: 2021-12-13                                            *
+      *    Description: Single authoritative ID/name/address layout    *
+      *                 shared by BASIC_02, MOVE_VER, and DATA_TEST so *
+      *                 a student's data has one shape across the      *
+      *                 system instead of three slightly different     *
+      *                 ones.                                          *
+      *    Author: Shin Hyun Kyu                                       *
+      *                                                                *
+      *    Modification History:                                      *
+      *    2021-12-17  SHK  Add SM-HOME-LINE2 and SM-HOME-POSTAL-CODE  *
+      *                     so MOVE_VER can keep a full mailing        *
+      *                     address, not just a city/town pair.        *
+      *                                                                *
+      ******************************************************************
+       01  STUDENT-MASTER-RECORD.
+           05 SM-KR-ID.
+               10 SM-KR-FRONT-ID PIC 9(6).
+               10 SM-KR-BACK-ID  PIC 9(7).
+           05 SM-NAME PIC A(30).
+           05 SM-HOME-ADDRESS.
+               10 SM-HOME-CITY PIC A(25).
+               10 SM-HOME-TOWN PIC A(25).
+               10 SM-HOME-LINE2 PIC A(25).
+               10 SM-HOME-POSTAL-CODE PIC X(06).
