@@ -0,0 +1,19 @@
+      ******************************************************************
+      *                                                                *
+      *    CTLTOTAL.CPY - Shared Control-Total Record Layout           *
+      *                                                                *
+      *    Date: 2022-01-11                                            *
+      *    Description: One record per run of BASIC_01, MOVE_VER,      *
+      *                 CONDITIONAL-EXAM, or EVALUEATE, appended to    *
+      *                 CONTROL-TOTAL-FILE so the end-of-day balancing *
+      *                 report can pull each program's record count    *
+      *                 and hash total from one place instead of       *
+      *                 chasing four programs' own output.             *
+      *    Author: Shin Hyun Kyu                                       *
+      *                                                                *
+      ******************************************************************
+       01  CONTROL-TOTAL-RECORD.
+           05 CT-PROGRAM-ID    PIC X(12).
+           05 CT-RUN-DATE      PIC X(10).
+           05 CT-RECORD-COUNT  PIC 9(05).
+           05 CT-HASH-TOTAL    PIC 9(15).
