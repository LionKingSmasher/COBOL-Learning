@@ -7,25 +7,444 @@
       *    Description: Today My Learning                              *
       *    Author: Shin Hyun Kyu                                       *
       *                                                                *
+      *    Modification History:                                      *
+      *    2021-12-13  SHK  Switch DB-NAME/DB-ID/DB-HOME to the shared *
+      *                     STUMAST copybook, also used by BASIC_02    *
+      *                     and DATA_TEST.                             *
+      *    2021-12-17  SHK  Maintain the address against the shared    *
+      *                     student master, capture a second address  *
+      *                     line and postal code, and write a         *
+      *                     before/after audit entry on every change.  *
+      *    2021-12-20  SHK  Convert FIRST-PARA to a batch loop over a  *
+      *                     day's address transaction file instead of *
+      *                     one ACCEPT per run.                        *
+      *    2021-12-21  SHK  Add a menu-driven run mode (add/change/    *
+      *                     delete/view) for one-off address           *
+      *                     maintenance alongside the daily batch run. *
+      *    2021-12-24  SHK  Checkpoint the batch transaction loop so a *
+      *                     rerun after an abend skips the             *
+      *                     transactions already applied instead of    *
+      *                     reapplying them.                           *
+      *    2021-12-27  SHK  Record which program/paragraph made each   *
+      *                     address-audit entry.                       *
+      *    2022-01-11  SHK  Append a record/hash-total control record  *
+      *                     for the end-of-day balancing report.       *
       *                                                                *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MOVE_VER.
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SM-KR-ID
+                   FILE STATUS IS WS-FILE-STATUS.
+               SELECT ADDRESS-AUDIT-FILE ASSIGN TO "ADDRAUDT"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-FILE-STATUS.
+               SELECT ADDRESS-TRANS-FILE ASSIGN TO "ADDRTRAN"
+                   ORGANIZATION IS SEQUENTIAL.
+               SELECT CHECKPOINT-FILE ASSIGN TO "MVCKPT"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-CKPT-FILE-STATUS.
+               SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-CTLTOTAL-FILE-STATUS.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD  STUDENT-MASTER-FILE.
+           COPY STUMAST.
+
+      *    ADDRESS-TRANS-FILE holds one incoming address change per
+      *    student for the day - the registrar's office builds this
+      *    file ahead of the run.
+           FD  ADDRESS-TRANS-FILE.
+           01  ADDRESS-TRANS-RECORD.
+               05 AT-KR-ID    PIC 9(13).
+               05 AT-CITY     PIC A(25).
+               05 AT-LINE2    PIC A(25).
+               05 AT-POSTAL   PIC X(06).
+
+           FD  ADDRESS-AUDIT-FILE.
+           01  ADDRESS-AUDIT-RECORD.
+               05 AA-KR-ID          PIC 9(13).
+               05 AA-CHANGE-DATE    PIC X(10).
+               05 AA-PROGRAM-ID     PIC X(08).
+               05 AA-PARAGRAPH-ID   PIC X(12).
+               05 AA-OLD-ADDRESS.
+                   10 AA-OLD-CITY   PIC A(25).
+                   10 AA-OLD-TOWN   PIC A(25).
+                   10 AA-OLD-LINE2  PIC A(25).
+                   10 AA-OLD-POSTAL PIC X(06).
+               05 AA-NEW-ADDRESS.
+                   10 AA-NEW-CITY   PIC A(25).
+                   10 AA-NEW-TOWN   PIC A(25).
+                   10 AA-NEW-LINE2  PIC A(25).
+                   10 AA-NEW-POSTAL PIC X(06).
+
+      *    CHECKPOINT-FILE holds a single record: the count of this
+      *    batch's transactions already applied to the master. A
+      *    rerun after an abend reads it back and skips that many
+      *    transactions instead of reapplying them.
+           FD  CHECKPOINT-FILE.
+           01  CHECKPOINT-RECORD.
+               05 CKPT-TRANS-COUNT PIC 9(05).
+
+      *    CONTROL-TOTAL-FILE carries this run's record count and ID
+      *    hash total to the end-of-day balancing report, the same
+      *    record BASIC_01, CONDITIONAL-EXAM, and EVALUEATE each
+      *    append for their own run.
+           FD  CONTROL-TOTAL-FILE.
+           COPY CTLTOTAL.
+
            WORKING-STORAGE SECTION.
-               01 DB-NAME PIC A(20) VALUE 'Shin Hyun Kyu'.
-               01 DB-ID PIC X(13) VALUE 'A1B2C3D4E5F6'.
-               01 DB-HOME.
-                   05 DB-HOME-CITY PIC A(25).
-                   05 DB-HOME-TOWN PIC A(25).
-       
+               01 WS-FILE-STATUS PIC X(02) VALUE '00'.
+               01 WS-AUDIT-FILE-STATUS PIC X(02) VALUE '00'.
+               01 WS-CKPT-FILE-STATUS PIC X(02) VALUE '00'.
+               01 WS-CKPT-COUNT PIC 9(05) VALUE ZERO.
+               01 WS-SKIP-SUB PIC 9(05).
+               01 WS-AUDIT-PARAGRAPH-ID PIC X(12).
+               01 WS-DATE-RAW PIC 9(08).
+               01 WS-DATE-RAW-X REDEFINES WS-DATE-RAW PIC X(08).
+               01 WS-DATE PIC X(10).
+               01 WS-RECORD-FOUND-SW PIC X(01) VALUE 'N'.
+                   88 WS-RECORD-WAS-FOUND VALUE 'Y'.
+                   88 WS-RECORD-WAS-NOT-FOUND VALUE 'N'.
+               01 WS-TRANS-EOF-SW PIC X(01) VALUE 'N'.
+                   88 WS-TRANS-EOF VALUE 'Y'.
+               01 WS-RUN-MODE PIC X(01).
+                   88 WS-RUN-MODE-IS-BATCH VALUE 'B'.
+                   88 WS-RUN-MODE-IS-MENU VALUE 'M'.
+               01 WS-MENU-CHOICE PIC X(01).
+               01 WS-MENU-DONE-SW PIC X(01) VALUE 'N'.
+                   88 WS-MENU-IS-DONE VALUE 'Y'.
+               01 WS-OLD-ADDRESS.
+                   05 WS-OLD-CITY   PIC A(25).
+                   05 WS-OLD-TOWN   PIC A(25).
+                   05 WS-OLD-LINE2  PIC A(25).
+                   05 WS-OLD-POSTAL PIC X(06).
+
+      *    Record count/ID hash total for the end-of-day balancing
+      *    report - tallied across however many addresses this run
+      *    actually applied, batch or menu mode alike.
+               01 WS-CTLTOTAL-FILE-STATUS PIC X(02) VALUE '00'.
+               01 WS-APPLIED-COUNT PIC 9(05) VALUE ZERO.
+               01 WS-HASH-TOTAL PIC 9(15) VALUE ZERO.
+               01 WS-KR-ID-NUM PIC 9(13) VALUE ZERO.
+
        PROCEDURE DIVISION.
            FIRST-PARA.
-           ACCEPT DB-HOME-CITY.
-           MOVE DB-HOME-CITY TO DB-HOME-TOWN.
-           DISPLAY "Your Name:", DB-NAME.
-           DISPLAY "Your ID:", DB-ID.
-           DISPLAY "Your Home:", DB-HOME.
-       STOP RUN.
\ No newline at end of file
+           DISPLAY "Run mode (B=Batch transaction file, M=Menu "
+               "maintenance): ".
+           ACCEPT WS-RUN-MODE.
+           PERFORM Z010-OPEN-MASTER-PARA THRU Z010-EXIT.
+           EVALUATE TRUE
+               WHEN WS-RUN-MODE-IS-BATCH
+                   PERFORM Z020-OPEN-TRANS-PARA THRU Z020-EXIT
+                   PERFORM Z400-READ-CHECKPOINT-PARA THRU Z400-EXIT
+                   PERFORM Z410-SKIP-COMPLETED-PARA THRU Z410-EXIT
+                       VARYING WS-SKIP-SUB FROM 1 BY 1
+                       UNTIL WS-SKIP-SUB > WS-CKPT-COUNT
+                   PERFORM 0100-PROCESS-TRANS-PARA THRU 0100-EXIT
+                       UNTIL WS-TRANS-EOF
+                   PERFORM Z420-RESET-CHECKPOINT-PARA THRU Z420-EXIT
+                   CLOSE ADDRESS-TRANS-FILE
+               WHEN WS-RUN-MODE-IS-MENU
+                   PERFORM 0300-MENU-PARA THRU 0300-EXIT
+                       UNTIL WS-MENU-IS-DONE
+               WHEN OTHER
+                   DISPLAY "Invalid run mode - must be B or M."
+           END-EVALUATE.
+           PERFORM Z500-WRITE-CONTROL-TOTAL-PARA THRU Z500-EXIT.
+           CLOSE STUDENT-MASTER-FILE, ADDRESS-AUDIT-FILE.
+       STOP RUN.
+
+      *    Menu maintenance - ad hoc add/change/delete/view of one
+      *    student's address, independent of the daily batch run.
+       0300-MENU-PARA.
+           DISPLAY "Menu: A=Add/Change  D=Delete  V=View  X=Exit: ".
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE TRUE
+               WHEN WS-MENU-CHOICE = 'A' OR WS-MENU-CHOICE = 'C'
+                   PERFORM 0310-ADD-CHANGE-PARA THRU 0310-EXIT
+               WHEN WS-MENU-CHOICE = 'D'
+                   PERFORM 0320-DELETE-PARA THRU 0320-EXIT
+               WHEN WS-MENU-CHOICE = 'V'
+                   PERFORM 0330-VIEW-PARA THRU 0330-EXIT
+               WHEN WS-MENU-CHOICE = 'X'
+                   SET WS-MENU-IS-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "Invalid menu choice - please re-enter."
+           END-EVALUATE.
+       0300-EXIT.
+           EXIT.
+
+      *    Add a brand-new student's address or change an existing
+      *    one - same read-for-update/write/audit pattern as the
+      *    batch transaction path, just sourced from ACCEPT instead
+      *    of an incoming transaction record.
+       0310-ADD-CHANGE-PARA.
+           DISPLAY "Student ID front (6): ".
+           ACCEPT SM-KR-FRONT-ID.
+           DISPLAY "Student ID back (7): ".
+           ACCEPT SM-KR-BACK-ID.
+           PERFORM Z100-READ-MASTER-PARA THRU Z100-EXIT.
+           IF WS-RECORD-WAS-FOUND
+               MOVE SM-HOME-CITY TO WS-OLD-CITY
+               MOVE SM-HOME-TOWN TO WS-OLD-TOWN
+               MOVE SM-HOME-LINE2 TO WS-OLD-LINE2
+               MOVE SM-HOME-POSTAL-CODE TO WS-OLD-POSTAL
+           ELSE
+               INITIALIZE WS-OLD-ADDRESS
+               MOVE SPACES TO SM-NAME
+           END-IF.
+           DISPLAY "City: ".
+           ACCEPT SM-HOME-CITY.
+           MOVE SM-HOME-CITY TO SM-HOME-TOWN.
+           DISPLAY "Address line 2: ".
+           ACCEPT SM-HOME-LINE2.
+           DISPLAY "Postal code: ".
+           ACCEPT SM-HOME-POSTAL-CODE.
+           PERFORM Z200-WRITE-MASTER-PARA THRU Z200-EXIT.
+           MOVE "0310-ADD-CHG" TO WS-AUDIT-PARAGRAPH-ID.
+           PERFORM Z300-WRITE-AUDIT-PARA THRU Z300-EXIT.
+           DISPLAY "Saved address for ID:", SM-KR-ID.
+       0310-EXIT.
+           EXIT.
+
+      *    Delete clears the address off the shared master record -
+      *    the ID/name portion stays, since BASIC_02 owns that data.
+       0320-DELETE-PARA.
+           DISPLAY "Student ID front (6) to delete address for: ".
+           ACCEPT SM-KR-FRONT-ID.
+           DISPLAY "Student ID back (7): ".
+           ACCEPT SM-KR-BACK-ID.
+           PERFORM Z100-READ-MASTER-PARA THRU Z100-EXIT.
+           IF WS-RECORD-WAS-FOUND
+               MOVE SM-HOME-CITY TO WS-OLD-CITY
+               MOVE SM-HOME-TOWN TO WS-OLD-TOWN
+               MOVE SM-HOME-LINE2 TO WS-OLD-LINE2
+               MOVE SM-HOME-POSTAL-CODE TO WS-OLD-POSTAL
+               INITIALIZE SM-HOME-ADDRESS
+               PERFORM Z200-WRITE-MASTER-PARA THRU Z200-EXIT
+               MOVE "0320-DELETE" TO WS-AUDIT-PARAGRAPH-ID
+               PERFORM Z300-WRITE-AUDIT-PARA THRU Z300-EXIT
+               DISPLAY "Address cleared for ID:", SM-KR-ID
+           ELSE
+               DISPLAY "No master record found for that ID."
+           END-IF.
+       0320-EXIT.
+           EXIT.
+
+       0330-VIEW-PARA.
+           DISPLAY "Student ID front (6) to view: ".
+           ACCEPT SM-KR-FRONT-ID.
+           DISPLAY "Student ID back (7): ".
+           ACCEPT SM-KR-BACK-ID.
+           PERFORM Z100-READ-MASTER-PARA THRU Z100-EXIT.
+           IF WS-RECORD-WAS-FOUND
+               DISPLAY "Name:", SM-NAME
+               DISPLAY "Home:", SM-HOME-ADDRESS
+           ELSE
+               DISPLAY "No master record found for that ID."
+           END-IF.
+       0330-EXIT.
+           EXIT.
+
+      *    One pass of the batch loop - read the next transaction and,
+      *    if there is one, apply it to the student master.
+       0100-PROCESS-TRANS-PARA.
+           READ ADDRESS-TRANS-FILE
+               AT END
+                   SET WS-TRANS-EOF TO TRUE
+               NOT AT END
+                   PERFORM 0200-APPLY-TRANS-PARA THRU 0200-EXIT
+           END-READ.
+       0100-EXIT.
+           EXIT.
+
+      *    Apply one address transaction: read the master for the old
+      *    address, move in the new one, rewrite (or add) the master,
+      *    and log the before/after change to the audit file.
+       0200-APPLY-TRANS-PARA.
+           MOVE AT-KR-ID TO SM-KR-ID.
+           PERFORM Z100-READ-MASTER-PARA THRU Z100-EXIT.
+           IF WS-RECORD-WAS-FOUND
+               MOVE SM-HOME-CITY TO WS-OLD-CITY
+               MOVE SM-HOME-TOWN TO WS-OLD-TOWN
+               MOVE SM-HOME-LINE2 TO WS-OLD-LINE2
+               MOVE SM-HOME-POSTAL-CODE TO WS-OLD-POSTAL
+           ELSE
+               INITIALIZE WS-OLD-ADDRESS
+               MOVE SPACES TO SM-NAME
+           END-IF.
+           MOVE AT-CITY TO SM-HOME-CITY.
+           MOVE SM-HOME-CITY TO SM-HOME-TOWN.
+           MOVE AT-LINE2 TO SM-HOME-LINE2.
+           MOVE AT-POSTAL TO SM-HOME-POSTAL-CODE.
+           PERFORM Z200-WRITE-MASTER-PARA THRU Z200-EXIT.
+           MOVE "0200-APPLY-TRN" TO WS-AUDIT-PARAGRAPH-ID.
+           PERFORM Z300-WRITE-AUDIT-PARA THRU Z300-EXIT.
+           DISPLAY "Updated address for ID:", SM-KR-ID.
+           DISPLAY "New Home:", SM-HOME-ADDRESS.
+           ADD 1 TO WS-CKPT-COUNT.
+           PERFORM Z430-WRITE-CHECKPOINT-PARA THRU Z430-EXIT.
+       0200-EXIT.
+           EXIT.
+
+      *    Open the shared student master and the audit log - creating
+      *    either one if this is the very first run to touch it. Both
+      *    run modes need these two files.
+       Z010-OPEN-MASTER-PARA.
+           OPEN I-O STUDENT-MASTER-FILE.
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT STUDENT-MASTER-FILE
+               CLOSE STUDENT-MASTER-FILE
+               OPEN I-O STUDENT-MASTER-FILE
+           END-IF.
+           OPEN EXTEND ADDRESS-AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = '35'
+               OPEN OUTPUT ADDRESS-AUDIT-FILE
+           END-IF.
+       Z010-EXIT.
+           EXIT.
+
+      *    Only batch mode needs today's transaction file.
+       Z020-OPEN-TRANS-PARA.
+           OPEN INPUT ADDRESS-TRANS-FILE.
+       Z020-EXIT.
+           EXIT.
+
+      *    Read-for-update - if the student is already on file we keep
+      *    their old address around so it can be audited; if not, this
+      *    is a first-time address capture for a brand-new record.
+       Z100-READ-MASTER-PARA.
+           SET WS-RECORD-WAS-NOT-FOUND TO TRUE.
+           READ STUDENT-MASTER-FILE
+               KEY IS SM-KR-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-RECORD-WAS-FOUND TO TRUE
+           END-READ.
+       Z100-EXIT.
+           EXIT.
+
+       Z200-WRITE-MASTER-PARA.
+           IF WS-RECORD-WAS-FOUND
+               REWRITE STUDENT-MASTER-RECORD
+           ELSE
+               WRITE STUDENT-MASTER-RECORD
+           END-IF.
+       Z200-EXIT.
+           EXIT.
+
+      *    Before/after audit entry - proves what the address used to
+      *    be before this run's update, alongside what it is now.
+       Z300-WRITE-AUDIT-PARA.
+           ACCEPT WS-DATE-RAW FROM DATE YYYYMMDD.
+           STRING WS-DATE-RAW-X (1:4) '-' WS-DATE-RAW-X (5:2) '-'
+               WS-DATE-RAW-X (7:2) DELIMITED BY SIZE INTO WS-DATE.
+           MOVE SM-KR-ID TO AA-KR-ID.
+           MOVE WS-DATE TO AA-CHANGE-DATE.
+           MOVE "MOVE_VER" TO AA-PROGRAM-ID.
+           MOVE WS-AUDIT-PARAGRAPH-ID TO AA-PARAGRAPH-ID.
+           MOVE WS-OLD-CITY TO AA-OLD-CITY.
+           MOVE WS-OLD-TOWN TO AA-OLD-TOWN.
+           MOVE WS-OLD-LINE2 TO AA-OLD-LINE2.
+           MOVE WS-OLD-POSTAL TO AA-OLD-POSTAL.
+           MOVE SM-HOME-CITY TO AA-NEW-CITY.
+           MOVE SM-HOME-TOWN TO AA-NEW-TOWN.
+           MOVE SM-HOME-LINE2 TO AA-NEW-LINE2.
+           MOVE SM-HOME-POSTAL-CODE TO AA-NEW-POSTAL.
+           WRITE ADDRESS-AUDIT-RECORD.
+           ADD 1 TO WS-APPLIED-COUNT.
+           MOVE SM-KR-ID TO WS-KR-ID-NUM.
+           ADD WS-KR-ID-NUM TO WS-HASH-TOTAL.
+       Z300-EXIT.
+           EXIT.
+
+      *    Read back the count of transactions this batch already
+      *    applied before an earlier run of it abended. No checkpoint
+      *    file yet, or an empty one, means this is a fresh run.
+       Z400-READ-CHECKPOINT-PARA.
+           MOVE ZERO TO WS-CKPT-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = '35'
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-TRANS-COUNT TO WS-CKPT-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-CKPT-COUNT > ZERO
+               DISPLAY "Resuming batch run - skipping " WS-CKPT-COUNT
+                   " transaction(s) already applied."
+           END-IF.
+       Z400-EXIT.
+           EXIT.
+
+      *    Skip one already-applied transaction without reprocessing
+      *    it. If the transaction file turns out to be shorter than
+      *    the checkpoint (it should never be), stop skipping at EOF
+      *    and let the normal processing loop fall through with
+      *    nothing left to do.
+       Z410-SKIP-COMPLETED-PARA.
+           READ ADDRESS-TRANS-FILE
+               AT END
+                   SET WS-TRANS-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+       Z410-EXIT.
+           EXIT.
+
+      *    The whole transaction file processed cleanly to EOF, so
+      *    tomorrow's run should not skip anything - clear the
+      *    checkpoint back to zero.
+       Z420-RESET-CHECKPOINT-PARA.
+           MOVE ZERO TO WS-CKPT-COUNT.
+           PERFORM Z430-WRITE-CHECKPOINT-PARA THRU Z430-EXIT.
+       Z420-EXIT.
+           EXIT.
+
+      *    Rewrite the one-record checkpoint file with the current
+      *    count. CHECKPOINT-FILE is plain sequential, so the simplest
+      *    way to update its single record is to recreate the file.
+       Z430-WRITE-CHECKPOINT-PARA.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-CKPT-COUNT TO CKPT-TRANS-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       Z430-EXIT.
+           EXIT.
+
+      *    Append this run's applied-address count and ID hash total
+      *    to CONTROL-TOTAL-FILE for the end-of-day balancing report -
+      *    fires for either run mode, since a menu-mode change is just
+      *    as much a part of the day's totals as a batch one.
+       Z500-WRITE-CONTROL-TOTAL-PARA.
+           OPEN EXTEND CONTROL-TOTAL-FILE.
+           IF WS-CTLTOTAL-FILE-STATUS = '35'
+               OPEN OUTPUT CONTROL-TOTAL-FILE
+           END-IF.
+           ACCEPT WS-DATE-RAW FROM DATE YYYYMMDD.
+           STRING WS-DATE-RAW-X (1:4) '-' WS-DATE-RAW-X (5:2) '-'
+               WS-DATE-RAW-X (7:2) DELIMITED BY SIZE INTO WS-DATE.
+           MOVE "MOVEVER" TO CT-PROGRAM-ID.
+           MOVE WS-DATE TO CT-RUN-DATE.
+           MOVE WS-APPLIED-COUNT TO CT-RECORD-COUNT.
+           MOVE WS-HASH-TOTAL TO CT-HASH-TOTAL.
+           WRITE CONTROL-TOTAL-RECORD.
+           CLOSE CONTROL-TOTAL-FILE.
+       Z500-EXIT.
+           EXIT.
