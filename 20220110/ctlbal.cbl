@@ -0,0 +1,164 @@
+      ******************************************************************
+      *                                                                *
+      *                                                                *
+      *              End-of-Day Control Total Balancing                *
+      *                                                                *
+      *    Date: 2022-01-10                                            *
+      *    Description: Reads the control-total record each of         *
+      *                 BASIC01, MOVEVER, CONDEXAM, and EVALUEATE      *
+      *                 appends for its own run and reports all four   *
+      *                 record counts and ID hash totals together, so  *
+      *                 the day's cycle can be balanced from one       *
+      *                 report instead of chasing four programs' own   *
+      *                 output. CONDEXAM and EVALUEATE are expected to *
+      *                 carry an identical hash total, since the       *
+      *                 daily sort steps line both programs up against *
+      *                 the same day's student population in the same  *
+      *                 key order - any difference there means the     *
+      *                 two programs did not see the same students     *
+      *                 and is flagged as out of balance. This program *
+      *                 assumes one run per program per day; if a      *
+      *                 program runs more than once in a day its last  *
+      *                 entry in CONTROL-TOTAL-FILE is the one carried *
+      *                 into the report.                               *
+      *    Author: Shin Hyun Kyu                                       *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLBAL.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-FILE-STATUS.
+               SELECT BALANCE-RPT-FILE ASSIGN TO "BALRPT"
+                   ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  CONTROL-TOTAL-FILE.
+           COPY CTLTOTAL.
+
+      *    BALANCE-RPT-FILE is the printable end-of-day balancing
+      *    report - one line per program plus a final balance-status
+      *    line, suitable for handing to a supervisor.
+           FD  BALANCE-RPT-FILE.
+           01  BAL-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+               01 WS-HEADER-LINE.
+                   05 FILLER       PIC X(32) VALUE
+                       "END-OF-DAY CONTROL TOTAL REPORT".
+                   05 FILLER       PIC X(10) VALUE "RUN DATE: ".
+                   05 HL-RUN-DATE  PIC X(10).
+               01 WS-DETAIL-LINE.
+                   05 DL-PROGRAM-ID    PIC X(12).
+                   05 FILLER           PIC X(02) VALUE SPACES.
+                   05 FILLER           PIC X(14) VALUE
+                       "RECORD COUNT: ".
+                   05 DL-RECORD-COUNT  PIC ZZZZ9.
+                   05 FILLER           PIC X(02) VALUE SPACES.
+                   05 FILLER           PIC X(12) VALUE
+                       "HASH TOTAL: ".
+                   05 DL-HASH-TOTAL    PIC Z(14)9.
+               01 WS-BALANCE-LINE.
+                   05 FILLER           PIC X(20) VALUE
+                       "CONDEXAM/EVALUEATE: ".
+                   05 BL-STATUS        PIC X(14).
+
+               01 WS-FILE-STATUS PIC X(02) VALUE '00'.
+               01 WS-CTLTOTAL-EOF-SW PIC X(01) VALUE 'N'.
+                   88 WS-CTLTOTAL-EOF VALUE 'Y'.
+               01 WS-RUN-DATE PIC X(10) VALUE SPACES.
+
+      *    One total pair per program in the daily cycle. A later
+      *    record for the same program overlays the one before it, so
+      *    the report always carries that program's most recent run.
+               01 WS-BASIC01-COUNT   PIC 9(05) VALUE ZERO.
+               01 WS-BASIC01-HASH    PIC 9(15) VALUE ZERO.
+               01 WS-MOVEVER-COUNT   PIC 9(05) VALUE ZERO.
+               01 WS-MOVEVER-HASH    PIC 9(15) VALUE ZERO.
+               01 WS-CONDEXAM-COUNT  PIC 9(05) VALUE ZERO.
+               01 WS-CONDEXAM-HASH   PIC 9(15) VALUE ZERO.
+               01 WS-EVALUEATE-COUNT PIC 9(05) VALUE ZERO.
+               01 WS-EVALUEATE-HASH  PIC 9(15) VALUE ZERO.
+
+               01 WS-BALANCE-SW PIC X(01) VALUE 'Y'.
+                   88 WS-IN-BALANCE VALUE 'Y'.
+                   88 WS-OUT-OF-BALANCE VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           OPEN INPUT CONTROL-TOTAL-FILE.
+           PERFORM 1000-READ-CTLTOTAL-PARA THRU 1000-EXIT
+               UNTIL WS-CTLTOTAL-EOF.
+           CLOSE CONTROL-TOTAL-FILE.
+           IF WS-CONDEXAM-HASH NOT = WS-EVALUEATE-HASH
+               SET WS-OUT-OF-BALANCE TO TRUE
+           END-IF.
+           PERFORM 2000-PRINT-REPORT-PARA THRU 2000-EXIT.
+       0000-EXIT.
+           STOP RUN.
+
+      *    Read one control-total record and file its count/hash
+      *    total under the program that wrote it.
+       1000-READ-CTLTOTAL-PARA.
+           READ CONTROL-TOTAL-FILE
+               AT END
+                   SET WS-CTLTOTAL-EOF TO TRUE
+               NOT AT END
+                   MOVE CT-RUN-DATE TO WS-RUN-DATE
+                   EVALUATE CT-PROGRAM-ID
+                       WHEN "BASIC01"
+                           MOVE CT-RECORD-COUNT TO WS-BASIC01-COUNT
+                           MOVE CT-HASH-TOTAL TO WS-BASIC01-HASH
+                       WHEN "MOVEVER"
+                           MOVE CT-RECORD-COUNT TO WS-MOVEVER-COUNT
+                           MOVE CT-HASH-TOTAL TO WS-MOVEVER-HASH
+                       WHEN "CONDEXAM"
+                           MOVE CT-RECORD-COUNT TO WS-CONDEXAM-COUNT
+                           MOVE CT-HASH-TOTAL TO WS-CONDEXAM-HASH
+                       WHEN "EVALUEATE"
+                           MOVE CT-RECORD-COUNT TO WS-EVALUEATE-COUNT
+                           MOVE CT-HASH-TOTAL TO WS-EVALUEATE-HASH
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      *    Page header, one detail line per program, and a final
+      *    balance-status line comparing CONDEXAM against EVALUEATE.
+       2000-PRINT-REPORT-PARA.
+           OPEN OUTPUT BALANCE-RPT-FILE.
+           MOVE WS-RUN-DATE TO HL-RUN-DATE.
+           WRITE BAL-LINE FROM WS-HEADER-LINE.
+           MOVE "BASIC01"   TO DL-PROGRAM-ID.
+           MOVE WS-BASIC01-COUNT TO DL-RECORD-COUNT.
+           MOVE WS-BASIC01-HASH  TO DL-HASH-TOTAL.
+           WRITE BAL-LINE FROM WS-DETAIL-LINE.
+           MOVE "MOVEVER"   TO DL-PROGRAM-ID.
+           MOVE WS-MOVEVER-COUNT TO DL-RECORD-COUNT.
+           MOVE WS-MOVEVER-HASH  TO DL-HASH-TOTAL.
+           WRITE BAL-LINE FROM WS-DETAIL-LINE.
+           MOVE "CONDEXAM"  TO DL-PROGRAM-ID.
+           MOVE WS-CONDEXAM-COUNT TO DL-RECORD-COUNT.
+           MOVE WS-CONDEXAM-HASH  TO DL-HASH-TOTAL.
+           WRITE BAL-LINE FROM WS-DETAIL-LINE.
+           MOVE "EVALUEATE" TO DL-PROGRAM-ID.
+           MOVE WS-EVALUEATE-COUNT TO DL-RECORD-COUNT.
+           MOVE WS-EVALUEATE-HASH  TO DL-HASH-TOTAL.
+           WRITE BAL-LINE FROM WS-DETAIL-LINE.
+           IF WS-IN-BALANCE
+               MOVE "IN BALANCE"     TO BL-STATUS
+           ELSE
+               MOVE "OUT OF BALANCE" TO BL-STATUS
+           END-IF.
+           WRITE BAL-LINE FROM WS-BALANCE-LINE.
+           CLOSE BALANCE-RPT-FILE.
+       2000-EXIT.
+           EXIT.
