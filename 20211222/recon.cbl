@@ -0,0 +1,154 @@
+      ******************************************************************
+      *                                                                *
+      *                                                                *
+      *                 Student ID Reconciliation Batch                *
+      *                                                                *
+      *    Date: 2021-12-22                                            *
+      *    Description: Nightly reconciliation of a day's incoming     *
+      *                 enrollment transactions against the shared     *
+      *                 student master, flagging each one NEW,         *
+      *                 DUPLICATE, or CHANGED before it is accepted.   *
+      *    Author: Shin Hyun Kyu                                       *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SM-KR-ID
+                   FILE STATUS IS WS-FILE-STATUS.
+               SELECT ENROLL-TRANS-FILE ASSIGN TO "ENROLTRN"
+                   ORGANIZATION IS SEQUENTIAL.
+               SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT"
+                   ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  STUDENT-MASTER-FILE.
+           COPY STUMAST.
+
+      *    ENROLL-TRANS-FILE holds the day's proposed new enrollments,
+      *    built by BASIC_02's intake process ahead of this run.
+           FD  ENROLL-TRANS-FILE.
+           01  ENROLL-TRANS-RECORD.
+               05 ET-KR-ID  PIC 9(13).
+               05 ET-NAME   PIC A(30).
+
+           FD  RECON-REPORT-FILE.
+           01  RECON-REPORT-RECORD PIC X(80).
+
+           WORKING-STORAGE SECTION.
+               01 WS-FILE-STATUS PIC X(02) VALUE '00'.
+               01 WS-TRANS-EOF-SW PIC X(01) VALUE 'N'.
+                   88 WS-TRANS-EOF VALUE 'Y'.
+               01 WS-MASTER-FOUND-SW PIC X(01) VALUE 'N'.
+                   88 WS-MASTER-WAS-FOUND VALUE 'Y'.
+                   88 WS-MASTER-WAS-NOT-FOUND VALUE 'N'.
+               01 WS-STATUS-CODE PIC X(09).
+               01 WS-NEW-COUNT PIC 9(05) VALUE ZERO.
+               01 WS-DUPLICATE-COUNT PIC 9(05) VALUE ZERO.
+               01 WS-CHANGED-COUNT PIC 9(05) VALUE ZERO.
+               01 WS-TOTAL-COUNT PIC 9(05) VALUE ZERO.
+               01 WS-REPORT-LINE.
+                   05 RL-KR-ID    PIC 9(13).
+                   05 FILLER      PIC X(02) VALUE SPACES.
+                   05 RL-NAME     PIC A(30).
+                   05 FILLER      PIC X(02) VALUE SPACES.
+                   05 RL-STATUS   PIC X(09).
+               01 WS-SUMMARY-LINE.
+                   05 FILLER      PIC X(24) VALUE
+                       "Total / New / Dup / Chg:".
+                   05 SL-TOTAL    PIC ZZZZ9.
+                   05 FILLER      PIC X(03) VALUE SPACES.
+                   05 SL-NEW      PIC ZZZZ9.
+                   05 FILLER      PIC X(03) VALUE SPACES.
+                   05 SL-DUP      PIC ZZZZ9.
+                   05 FILLER      PIC X(03) VALUE SPACES.
+                   05 SL-CHG      PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-OPEN-FILES-PARA THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TRANS-PARA THRU 2000-EXIT
+               UNTIL WS-TRANS-EOF.
+           PERFORM 3000-WRITE-SUMMARY-PARA THRU 3000-EXIT.
+           PERFORM 9000-CLOSE-FILES-PARA THRU 9000-EXIT.
+       0000-EXIT.
+           STOP RUN.
+
+       1000-OPEN-FILES-PARA.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           OPEN INPUT ENROLL-TRANS-FILE.
+           OPEN OUTPUT RECON-REPORT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      *    Read the next enrollment transaction and classify it
+      *    against the master - NEW if the ID is not on file yet,
+      *    DUPLICATE if the ID and name both already match, or
+      *    CHANGED if the ID is on file under a different name.
+       2000-PROCESS-TRANS-PARA.
+           READ ENROLL-TRANS-FILE
+               AT END
+                   SET WS-TRANS-EOF TO TRUE
+               NOT AT END
+                   PERFORM 2100-CLASSIFY-TRANS-PARA THRU 2100-EXIT
+                   PERFORM 2200-WRITE-REPORT-LINE-PARA THRU 2200-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-CLASSIFY-TRANS-PARA.
+           ADD 1 TO WS-TOTAL-COUNT.
+           MOVE ET-KR-ID TO SM-KR-ID.
+           SET WS-MASTER-WAS-NOT-FOUND TO TRUE.
+           READ STUDENT-MASTER-FILE
+               KEY IS SM-KR-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-MASTER-WAS-FOUND TO TRUE
+           END-READ.
+           IF WS-MASTER-WAS-NOT-FOUND
+               MOVE "NEW" TO WS-STATUS-CODE
+               ADD 1 TO WS-NEW-COUNT
+           ELSE
+               IF SM-NAME = ET-NAME
+                   MOVE "DUPLICATE" TO WS-STATUS-CODE
+                   ADD 1 TO WS-DUPLICATE-COUNT
+               ELSE
+                   MOVE "CHANGED" TO WS-STATUS-CODE
+                   ADD 1 TO WS-CHANGED-COUNT
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-WRITE-REPORT-LINE-PARA.
+           MOVE ET-KR-ID TO RL-KR-ID.
+           MOVE ET-NAME TO RL-NAME.
+           MOVE WS-STATUS-CODE TO RL-STATUS.
+           WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE.
+       2200-EXIT.
+           EXIT.
+
+       3000-WRITE-SUMMARY-PARA.
+           MOVE WS-TOTAL-COUNT TO SL-TOTAL.
+           MOVE WS-NEW-COUNT TO SL-NEW.
+           MOVE WS-DUPLICATE-COUNT TO SL-DUP.
+           MOVE WS-CHANGED-COUNT TO SL-CHG.
+           WRITE RECON-REPORT-RECORD FROM WS-SUMMARY-LINE.
+       3000-EXIT.
+           EXIT.
+
+       9000-CLOSE-FILES-PARA.
+           CLOSE STUDENT-MASTER-FILE, ENROLL-TRANS-FILE,
+               RECON-REPORT-FILE.
+       9000-EXIT.
+           EXIT.
