@@ -0,0 +1,193 @@
+      ******************************************************************
+      *                                                                *
+      *                                                                *
+      *            Registration Log Archive/Purge Batch                *
+      *                                                                *
+      *    Date: 2022-01-06                                            *
+      *    Description: Ages entries out of the daily registration     *
+      *                 log (ROSTLOG) once they pass the one-year      *
+      *                 retention policy - archives them to           *
+      *                 ROSTARCH and writes a purged copy of the       *
+      *                 active log (ROSTLOGN) with the archived        *
+      *                 entries removed, logging counts of what was    *
+      *                 archived, purged, and retained.                *
+      *    Author: Shin Hyun Kyu                                       *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROSTPURG.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ROSTER-LOG-FILE ASSIGN TO "ROSTLOG"
+                   ORGANIZATION IS SEQUENTIAL.
+               SELECT ACTIVE-OUT-FILE ASSIGN TO "ROSTLOGN"
+                   ORGANIZATION IS SEQUENTIAL.
+               SELECT ARCHIVE-FILE ASSIGN TO "ROSTARCH"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-ARCHIVE-FILE-STATUS.
+               SELECT PURGE-REPORT-FILE ASSIGN TO "PURGERPT"
+                   ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  ROSTER-LOG-FILE.
+           01  ROSTER-LOG-RECORD.
+               05 RL-SEQUENCE-NO  PIC 9(06).
+               05 RL-STUDENT-NAME PIC X(25).
+               05 RL-REG-DATE     PIC X(10).
+
+      *    ACTIVE-OUT-FILE becomes the new ROSTLOG once this run
+      *    completes - every entry that passed retention, carried
+      *    forward unchanged.
+           FD  ACTIVE-OUT-FILE.
+           01  ACTIVE-OUT-RECORD.
+               05 AO-SEQUENCE-NO  PIC 9(06).
+               05 AO-STUDENT-NAME PIC X(25).
+               05 AO-REG-DATE     PIC X(10).
+
+      *    ARCHIVE-FILE accumulates every purged entry across
+      *    however many of these runs have been made, so nothing
+      *    aged off the active log is ever actually lost.
+           FD  ARCHIVE-FILE.
+           01  ARCHIVE-RECORD.
+               05 AR-SEQUENCE-NO  PIC 9(06).
+               05 AR-STUDENT-NAME PIC X(25).
+               05 AR-REG-DATE     PIC X(10).
+               05 AR-ARCHIVE-DATE PIC X(10).
+
+           FD  PURGE-REPORT-FILE.
+           01  PURGE-REPORT-RECORD PIC X(80).
+
+           WORKING-STORAGE SECTION.
+               01 WS-ARCHIVE-FILE-STATUS PIC X(02) VALUE '00'.
+               01 WS-ROSTLOG-EOF-SW PIC X(01) VALUE 'N'.
+                   88 WS-ROSTLOG-EOF VALUE 'Y'.
+
+      *    Retention cutoff - anything dated before today, one year
+      *    back, is archived and purged. RL-REG-DATE is stored dashed
+      *    (YYYY-MM-DD); it is compared as a plain 8-digit number with
+      *    the dashes stripped out.
+               01 WS-TODAY-RAW PIC 9(08).
+               01 WS-TODAY-RAW-X REDEFINES WS-TODAY-RAW PIC X(08).
+               01 WS-TODAY-DATE PIC X(10).
+               01 WS-CUTOFF-CCYY PIC 9(04).
+               01 WS-CUTOFF-DATE PIC 9(08).
+               01 WS-CUTOFF-DATE-X REDEFINES WS-CUTOFF-DATE
+                   PIC X(08).
+
+               01 WS-REG-DATE-NUMERIC.
+                   05 WS-REG-DATE-CCYY PIC 9(04).
+                   05 WS-REG-DATE-MM   PIC 9(02).
+                   05 WS-REG-DATE-DD   PIC 9(02).
+
+               01 WS-ARCHIVED-COUNT PIC 9(05) VALUE ZERO.
+               01 WS-RETAINED-COUNT PIC 9(05) VALUE ZERO.
+               01 WS-TOTAL-COUNT    PIC 9(05) VALUE ZERO.
+
+               01 WS-SUMMARY-LINE.
+                   05 FILLER       PIC X(30) VALUE
+                       "Total / Archived / Retained: ".
+                   05 SL-TOTAL     PIC ZZZZ9.
+                   05 FILLER       PIC X(03) VALUE SPACES.
+                   05 SL-ARCHIVED  PIC ZZZZ9.
+                   05 FILLER       PIC X(03) VALUE SPACES.
+                   05 SL-RETAINED  PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-OPEN-FILES-PARA THRU 1000-EXIT.
+           PERFORM 2000-ESTABLISH-CUTOFF-PARA THRU 2000-EXIT.
+           PERFORM 3000-PROCESS-ROSTLOG-PARA THRU 3000-EXIT
+               UNTIL WS-ROSTLOG-EOF.
+           PERFORM 4000-WRITE-SUMMARY-PARA THRU 4000-EXIT.
+           PERFORM 9000-CLOSE-FILES-PARA THRU 9000-EXIT.
+       0000-EXIT.
+           STOP RUN.
+
+       1000-OPEN-FILES-PARA.
+           OPEN INPUT ROSTER-LOG-FILE.
+           OPEN OUTPUT ACTIVE-OUT-FILE.
+           OPEN OUTPUT PURGE-REPORT-FILE.
+           OPEN EXTEND ARCHIVE-FILE.
+           IF WS-ARCHIVE-FILE-STATUS = '35'
+               OPEN OUTPUT ARCHIVE-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *    One year back from today, expressed as an 8-digit cutoff -
+      *    any RL-REG-DATE less than this is past the retention
+      *    policy.
+       2000-ESTABLISH-CUTOFF-PARA.
+           ACCEPT WS-TODAY-RAW FROM DATE YYYYMMDD.
+           STRING WS-TODAY-RAW-X (1:4) DELIMITED BY SIZE
+                  '-'                  DELIMITED BY SIZE
+                  WS-TODAY-RAW-X (5:2) DELIMITED BY SIZE
+                  '-'                  DELIMITED BY SIZE
+                  WS-TODAY-RAW-X (7:2) DELIMITED BY SIZE
+                  INTO WS-TODAY-DATE.
+           MOVE WS-TODAY-RAW-X (1:4) TO WS-CUTOFF-CCYY.
+           SUBTRACT 1 FROM WS-CUTOFF-CCYY.
+           MOVE WS-CUTOFF-CCYY TO WS-CUTOFF-DATE-X (1:4).
+           MOVE WS-TODAY-RAW-X (5:4) TO WS-CUTOFF-DATE-X (5:4).
+       2000-EXIT.
+           EXIT.
+
+       3000-PROCESS-ROSTLOG-PARA.
+           READ ROSTER-LOG-FILE
+               AT END
+                   SET WS-ROSTLOG-EOF TO TRUE
+               NOT AT END
+                   PERFORM 3100-CLASSIFY-ENTRY-PARA THRU 3100-EXIT
+           END-READ.
+       3000-EXIT.
+           EXIT.
+
+       3100-CLASSIFY-ENTRY-PARA.
+           ADD 1 TO WS-TOTAL-COUNT.
+           MOVE RL-REG-DATE (1:4) TO WS-REG-DATE-CCYY.
+           MOVE RL-REG-DATE (6:2) TO WS-REG-DATE-MM.
+           MOVE RL-REG-DATE (9:2) TO WS-REG-DATE-DD.
+           IF WS-REG-DATE-NUMERIC < WS-CUTOFF-DATE
+               PERFORM 3200-ARCHIVE-ENTRY-PARA THRU 3200-EXIT
+           ELSE
+               PERFORM 3300-RETAIN-ENTRY-PARA THRU 3300-EXIT
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       3200-ARCHIVE-ENTRY-PARA.
+           MOVE RL-SEQUENCE-NO TO AR-SEQUENCE-NO.
+           MOVE RL-STUDENT-NAME TO AR-STUDENT-NAME.
+           MOVE RL-REG-DATE TO AR-REG-DATE.
+           MOVE WS-TODAY-DATE TO AR-ARCHIVE-DATE.
+           WRITE ARCHIVE-RECORD.
+           ADD 1 TO WS-ARCHIVED-COUNT.
+       3200-EXIT.
+           EXIT.
+
+       3300-RETAIN-ENTRY-PARA.
+           MOVE RL-SEQUENCE-NO TO AO-SEQUENCE-NO.
+           MOVE RL-STUDENT-NAME TO AO-STUDENT-NAME.
+           MOVE RL-REG-DATE TO AO-REG-DATE.
+           WRITE ACTIVE-OUT-RECORD.
+           ADD 1 TO WS-RETAINED-COUNT.
+       3300-EXIT.
+           EXIT.
+
+       4000-WRITE-SUMMARY-PARA.
+           MOVE WS-TOTAL-COUNT TO SL-TOTAL.
+           MOVE WS-ARCHIVED-COUNT TO SL-ARCHIVED.
+           MOVE WS-RETAINED-COUNT TO SL-RETAINED.
+           WRITE PURGE-REPORT-RECORD FROM WS-SUMMARY-LINE.
+       4000-EXIT.
+           EXIT.
+
+       9000-CLOSE-FILES-PARA.
+           CLOSE ROSTER-LOG-FILE, ACTIVE-OUT-FILE, ARCHIVE-FILE,
+               PURGE-REPORT-FILE.
+       9000-EXIT.
+           EXIT.
