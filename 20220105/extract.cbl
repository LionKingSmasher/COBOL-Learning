@@ -0,0 +1,87 @@
+      ******************************************************************
+      *                                                                *
+      *                                                                *
+      *               Student Master HR Extract Batch                 *
+      *                                                                *
+      *    Date: 2022-01-05                                            *
+      *    Description: Reads the shared student master and writes a   *
+      *                 fixed-width extract in the layout the          *
+      *                 downstream HR system expects, so student       *
+      *                 data is no longer re-typed into that system    *
+      *                 by hand.                                       *
+      *    Author: Shin Hyun Kyu                                       *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HREXTR.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS SM-KR-ID
+                   FILE STATUS IS WS-FILE-STATUS.
+               SELECT HR-EXTRACT-FILE ASSIGN TO "HREXTRC"
+                   ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  STUDENT-MASTER-FILE.
+           COPY STUMAST.
+
+      *    HR-EXTRACT-FILE is the fixed-width layout the downstream HR
+      *    system reads - one record per student, in student-master
+      *    key order.
+           FD  HR-EXTRACT-FILE.
+           01  HR-EXTRACT-RECORD.
+               05 HE-KR-ID            PIC 9(13).
+               05 HE-NAME             PIC A(30).
+               05 HE-HOME-CITY        PIC A(25).
+               05 HE-HOME-TOWN        PIC A(25).
+               05 HE-HOME-LINE2       PIC A(25).
+               05 HE-HOME-POSTAL-CODE PIC X(06).
+
+           WORKING-STORAGE SECTION.
+               01 WS-FILE-STATUS PIC X(02) VALUE '00'.
+               01 WS-MASTER-EOF-SW PIC X(01) VALUE 'N'.
+                   88 WS-MASTER-EOF VALUE 'Y'.
+               01 WS-EXTRACT-COUNT PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           OPEN OUTPUT HR-EXTRACT-FILE.
+           PERFORM 1000-EXTRACT-STUDENT-PARA THRU 1000-EXIT
+               UNTIL WS-MASTER-EOF.
+           CLOSE STUDENT-MASTER-FILE, HR-EXTRACT-FILE.
+           DISPLAY "HR extract complete - " WS-EXTRACT-COUNT
+               " student(s) written.".
+       0000-EXIT.
+           STOP RUN.
+
+      *    Read the next student off the master in key sequence and
+      *    write its HR-layout counterpart.
+       1000-EXTRACT-STUDENT-PARA.
+           READ STUDENT-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-MASTER-EOF TO TRUE
+               NOT AT END
+                   PERFORM 1100-WRITE-EXTRACT-PARA THRU 1100-EXIT
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       1100-WRITE-EXTRACT-PARA.
+           MOVE SM-KR-ID TO HE-KR-ID.
+           MOVE SM-NAME TO HE-NAME.
+           MOVE SM-HOME-CITY TO HE-HOME-CITY.
+           MOVE SM-HOME-TOWN TO HE-HOME-TOWN.
+           MOVE SM-HOME-LINE2 TO HE-HOME-LINE2.
+           MOVE SM-HOME-POSTAL-CODE TO HE-HOME-POSTAL-CODE.
+           WRITE HR-EXTRACT-RECORD.
+           ADD 1 TO WS-EXTRACT-COUNT.
+       1100-EXIT.
+           EXIT.
