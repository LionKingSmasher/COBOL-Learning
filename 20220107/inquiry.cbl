@@ -0,0 +1,151 @@
+      ******************************************************************
+      *                                                                *
+      *                                                                *
+      *                Student Combined Inquiry Screen                 *
+      *                                                                *
+      *    Date: 2022-01-07                                            *
+      *    Description: Single inquiry transaction that takes a        *
+      *                 KR-ID and displays that student's name,        *
+      *                 address, and latest exam score together,       *
+      *                 instead of chasing BASIC_02, MOVE_VER, and      *
+      *                 the score programs separately. This shop has   *
+      *                 no CICS/BMS map infrastructure to host a true  *
+      *                 pseudo-conversational transaction, so this is  *
+      *                 the plain-COBOL interactive equivalent - an    *
+      *                 ACCEPT/DISPLAY screen in the same interactive  *
+      *                 style as MOVE_VER's add/change/delete menu.    *
+      *    Author: Shin Hyun Kyu                                       *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQUIRY.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SM-KR-ID
+                   FILE STATUS IS WS-FILE-STATUS.
+               SELECT EVAL-TRANS-FILE ASSIGN TO "EVALTRAN"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-EVALTRAN-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  STUDENT-MASTER-FILE.
+           COPY STUMAST.
+
+      *    EVAL-TRANS-FILE is today's graded scores - scanned in full
+      *    for the requested ID since it is a plain sequential file
+      *    with no key of its own.
+           FD  EVAL-TRANS-FILE.
+           01  EVAL-TRANS-RECORD.
+               05 EV-KR-ID  PIC 9(13).
+               05 EV-NUM    PIC 9(03).
+
+           WORKING-STORAGE SECTION.
+               01 WS-FILE-STATUS PIC X(02) VALUE '00'.
+               01 WS-EVALTRAN-STATUS PIC X(02) VALUE '00'.
+               01 WS-INQUIRY-ID PIC 9(13).
+               01 WS-MORE-REQUESTS-SW PIC X(01) VALUE 'Y'.
+                   88 WS-MORE-REQUESTS VALUE 'Y'.
+               01 WS-STUDENT-FOUND-SW PIC X(01) VALUE 'N'.
+                   88 WS-STUDENT-WAS-FOUND VALUE 'Y'.
+                   88 WS-STUDENT-WAS-NOT-FOUND VALUE 'N'.
+               01 WS-SCORE-FOUND-SW PIC X(01) VALUE 'N'.
+                   88 WS-SCORE-WAS-FOUND VALUE 'Y'.
+               01 WS-SCORE-EOF-SW PIC X(01) VALUE 'N'.
+                   88 WS-SCORE-EOF VALUE 'Y'.
+               01 WS-LATEST-SCORE PIC 9(03) VALUE ZERO.
+               01 WS-CONTINUE-REPLY PIC X(01).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           PERFORM 1000-PROCESS-INQUIRY-PARA THRU 1000-EXIT
+               UNTIL NOT WS-MORE-REQUESTS.
+           CLOSE STUDENT-MASTER-FILE.
+       0000-EXIT.
+           STOP RUN.
+
+       1000-PROCESS-INQUIRY-PARA.
+           DISPLAY "Enter Student KR-ID (13 digits): ".
+           ACCEPT WS-INQUIRY-ID.
+           PERFORM 2000-LOOKUP-STUDENT-PARA THRU 2000-EXIT.
+           IF WS-STUDENT-WAS-FOUND
+               PERFORM 3000-LOOKUP-SCORE-PARA THRU 3000-EXIT
+               PERFORM 4000-DISPLAY-SCREEN-PARA THRU 4000-EXIT
+           ELSE
+               DISPLAY "No student on file for ID: " WS-INQUIRY-ID
+           END-IF.
+           DISPLAY "Another inquiry? (Y/N): ".
+           ACCEPT WS-CONTINUE-REPLY.
+           IF WS-CONTINUE-REPLY NOT = "Y" AND
+                   WS-CONTINUE-REPLY NOT = "y"
+               SET WS-MORE-REQUESTS-SW TO "N"
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOOKUP-STUDENT-PARA.
+           MOVE WS-INQUIRY-ID TO SM-KR-ID.
+           SET WS-STUDENT-WAS-NOT-FOUND TO TRUE.
+           READ STUDENT-MASTER-FILE
+               KEY IS SM-KR-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-STUDENT-WAS-FOUND TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *    Full scan of today's EVAL-TRANS-FILE for the requested ID -
+      *    the last matching record read is kept as the latest score,
+      *    since the file carries only one score per student per day.
+       3000-LOOKUP-SCORE-PARA.
+           SET WS-SCORE-FOUND-SW TO "N".
+           SET WS-SCORE-EOF-SW TO "N".
+           OPEN INPUT EVAL-TRANS-FILE.
+           IF WS-EVALTRAN-STATUS = '35'
+               CONTINUE
+           ELSE
+               PERFORM 3100-SCAN-SCORE-PARA THRU 3100-EXIT
+                   UNTIL WS-SCORE-EOF
+               CLOSE EVAL-TRANS-FILE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-SCAN-SCORE-PARA.
+           READ EVAL-TRANS-FILE
+               AT END
+                   SET WS-SCORE-EOF TO TRUE
+               NOT AT END
+                   IF EV-KR-ID = WS-INQUIRY-ID
+                       MOVE EV-NUM TO WS-LATEST-SCORE
+                       SET WS-SCORE-WAS-FOUND TO TRUE
+                   END-IF
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       4000-DISPLAY-SCREEN-PARA.
+           DISPLAY "--------------------------------------------".
+           DISPLAY "STUDENT ID     : " SM-KR-ID.
+           DISPLAY "NAME           : " SM-NAME.
+           DISPLAY "HOME CITY      : " SM-HOME-CITY.
+           DISPLAY "HOME TOWN      : " SM-HOME-TOWN.
+           DISPLAY "ADDRESS LINE 2 : " SM-HOME-LINE2.
+           DISPLAY "POSTAL CODE    : " SM-HOME-POSTAL-CODE.
+           IF WS-SCORE-WAS-FOUND
+               DISPLAY "LATEST SCORE   : " WS-LATEST-SCORE
+           ELSE
+               DISPLAY "LATEST SCORE   : NOT ON FILE TODAY"
+           END-IF.
+           DISPLAY "--------------------------------------------".
+       4000-EXIT.
+           EXIT.
