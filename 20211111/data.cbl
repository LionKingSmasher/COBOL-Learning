@@ -1,14 +1,114 @@
+      ******************************************************************
+      *                                                                *
+      *                                                                *
+      *                       Data Type Exercise                      *
+      *                                                                *
+      *    Date: 2021-11-11                                            *
+      *    Description: Today My Learning                              *
+      *    Author: Shin Hyun Kyu                                       *
+      *                                                                *
+      *    Modification History:                                      *
+      *    2021-12-13  SHK  Switch WS-NAME/WS-ID to the shared STUMAST *
+      *                     copybook, also used by BASIC_02 and        *
+      *                     MOVE_VER.                                  *
+      *    2021-12-14  SHK  Accept WS-NUM2 and report it at its true,  *
+      *                     scaled magnitude.                          *
+      *    2021-12-15  SHK  Report WS-NUM1 with an explicit DR/CR      *
+      *                     indicator and its absolute value.          *
+      *    2021-12-16  SHK  Look WS-ID up against the student master   *
+      *                     (STUMAST) as a cross-reference and pull    *
+      *                     back the name on file instead of using a   *
+      *                     hardcoded literal.                         *
+      *    2022-01-12  SHK  Flag WS-NUM1 on the display line when it   *
+      *                     is over our $500.00 business ceiling for   *
+      *                     this kind of entry, instead of printing    *
+      *                     an out-of-policy figure as if routine.     *
+      *                                                                *
+      ******************************************************************
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATA_TEST.
-       
+
+       ENVIRONMENT DIVISION.
+       	INPUT-OUTPUT SECTION.
+       	FILE-CONTROL.
+       		SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST"
+       			ORGANIZATION IS INDEXED
+       			ACCESS MODE IS DYNAMIC
+       			RECORD KEY IS SM-KR-ID
+       			FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
+       	FILE SECTION.
+       	FD  STUDENT-MASTER-FILE.
+       	COPY STUMAST.
+
        	WORKING-STORAGE SECTION.
        		01 WS-NUM1 PIC S9(3)V9(2).
+       			88 WS-NUM1-WITHIN-LIMIT VALUES -500.00 THRU 500.00.
+       			88 WS-NUM1-OVER-LIMIT   VALUES -999.99 THRU -500.01,
+       				500.01 THRU 999.99.
+       		01 WS-NUM1-ABS PIC 9(3)V9(2).
+       		01 WS-NUM1-DRCR PIC X(02) VALUE 'CR'.
        		01 WS-NUM2 PIC PPP999.
+       		01 WS-NUM2-X REDEFINES WS-NUM2 PIC 9(03).
+       		01 WS-NUM2-RPT PIC 9.999999.
        		01 WS-NUM3 PIC S9(3)V9(2) VALUE -123.45.
-       		01 WS-NAME PIC A(6) VALUE 'ABCDEF'.
-       		01 WS-ID PIC X(5) VALUE 'A1214'.
-       
+       		01 WS-FILE-STATUS PIC X(02) VALUE '00'.
+
        PROCEDURE DIVISION.
-       	DISPLAY "WS-NUM1 : "WS-NUM1.
-       STOP RUN.
\ No newline at end of file
+       0000-MAIN-PARA.
+       	MOVE '001214' TO SM-KR-FRONT-ID.
+       	MOVE '0000000' TO SM-KR-BACK-ID.
+       	PERFORM 2000-XREF-LOOKUP-PARA THRU 2000-EXIT.
+       	ACCEPT WS-NUM1.
+       	PERFORM 1000-REPORT-NUM1-PARA THRU 1000-EXIT.
+       	DISPLAY "Name : " SM-NAME " ID : " SM-KR-ID.
+       	ACCEPT WS-NUM2-X.
+       	MOVE WS-NUM2 TO WS-NUM2-RPT.
+       	DISPLAY "WS-NUM2 : " WS-NUM2-RPT.
+       0000-EXIT.
+       	STOP RUN.
+
+      *    Report WS-NUM1 with an explicit DR/CR indicator, since a
+      *    bare signed figure is too easy to misread at end of day.
+       1000-REPORT-NUM1-PARA.
+       	IF WS-NUM1 < ZERO
+       		MOVE 'DR' TO WS-NUM1-DRCR
+       		COMPUTE WS-NUM1-ABS = WS-NUM1 * -1
+       	ELSE
+       		MOVE 'CR' TO WS-NUM1-DRCR
+       		MOVE WS-NUM1 TO WS-NUM1-ABS
+       	END-IF.
+       	IF WS-NUM1-OVER-LIMIT
+       		DISPLAY "WS-NUM1 : " WS-NUM1 " (" WS-NUM1-DRCR ") ABS "
+       			WS-NUM1-ABS " *** OVER $500.00 LIMIT ***"
+       	ELSE
+       		DISPLAY "WS-NUM1 : " WS-NUM1 " (" WS-NUM1-DRCR ") ABS "
+       			WS-NUM1-ABS
+       	END-IF.
+       1000-EXIT.
+       	EXIT.
+
+      *    Cross-reference lookup - look SM-KR-ID up on the shared
+      *    student master and pull back the name on file, rather than
+      *    just proving WS-ID can hold a literal value.
+       2000-XREF-LOOKUP-PARA.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           IF WS-FILE-STATUS = '35'
+               DISPLAY "Student master not available for xref lookup."
+               MOVE 'NOT ON FILE' TO SM-NAME
+           ELSE
+               READ STUDENT-MASTER-FILE
+                   KEY IS SM-KR-ID
+                   INVALID KEY
+                       DISPLAY "No xref record found for ID " SM-KR-ID
+                       MOVE 'NOT ON FILE' TO SM-NAME
+                   NOT INVALID KEY
+                       DISPLAY "Xref lookup: ID " SM-KR-ID " is "
+                           SM-NAME
+               END-READ
+               CLOSE STUDENT-MASTER-FILE
+           END-IF.
+       2000-EXIT.
+           EXIT.
