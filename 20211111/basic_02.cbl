@@ -1,17 +1,388 @@
+      ******************************************************************
+      *                                                                *
+      *                                                                *
+      *                      Student ID Intake                        *
+      *                                                                *
+      *    Date: 2021-11-11                                            *
+      *    Description: Today My Learning                              *
+      *    Author: Shin Hyun Kyu                                       *
+      *                                                                *
+      *    Modification History:                                      *
+      *    2021-12-07  SHK  Accept KR-FRONT-ID/KR-BACK-ID and run a    *
+      *                     check-digit validation against KR-ID       *
+      *                     before accepting it.                       *
+      *    2021-12-09  SHK  Rebuild A000-FIRST-PARA around the indexed *
+      *                     STUDENT-MASTER-FILE keyed on KR-ID - add,  *
+      *                     change, or reject-as-duplicate.            *
+      *    2021-12-10  SHK  Mask KR-BACK-ID on routine listings; show  *
+      *                     the unmasked ID only on an explicitly      *
+      *                     authorized admin report.                   *
+      *    2021-12-13  SHK  Switch STUDENT-MASTER-RECORD to the shared *
+      *                     STUMAST copybook, also used by MOVE_VER    *
+      *                     and DATA_TEST.                             *
+      *    2021-12-27  SHK  Log every INITIALIZE/MOVE that changes     *
+      *                     WS-NAME, KR-ID, or SM-NAME to a general    *
+      *                     audit file (old value, new value,          *
+      *                     timestamp, program/paragraph).             *
+      *    2022-01-10  SHK  Accept KR-FRONT-ID/KR-BACK-ID into         *
+      *                     alphanumeric staging fields and test them  *
+      *                     NUMERIC before moving them into the real   *
+      *                     PIC 9 fields, logging and re-prompting on  *
+      *                     bad input instead of risking a data        *
+      *                     exception on the first arithmetic against  *
+      *                     them.                                      *
+      *                                                                *
+      ******************************************************************
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BASIC_02.
-       
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SM-KR-ID
+                   FILE STATUS IS WS-FILE-STATUS.
+               SELECT GENERAL-AUDIT-FILE ASSIGN TO "GENAUDT"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-GENAUDT-FILE-STATUS.
+               SELECT ID-EXCEPTION-FILE ASSIGN TO "IDEXCPT"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-IDEXCPT-FILE-STATUS.
+
        DATA DIVISION.
-       	WORKING-STORAGE SECTION.
-       		01 WS-NAME PIC A(30) VALUE 'ABC'.
-       		01 KR-ID.
-       			05 KR-FRONT-ID PIC 9(6).
-       			05 KR-BACK-ID  PIC 9(7).
-       
+           FILE SECTION.
+           FD  STUDENT-MASTER-FILE.
+           COPY STUMAST.
+
+      *    GENERAL-AUDIT-FILE logs every data-changing INITIALIZE or
+      *    MOVE against WS-NAME/KR-ID/SM-NAME - old value, new value,
+      *    when, and which program/paragraph made the change.
+           FD  GENERAL-AUDIT-FILE.
+           01  GENERAL-AUDIT-RECORD.
+               05 GA-PROGRAM-ID   PIC X(08).
+               05 GA-PARAGRAPH-ID PIC X(12).
+               05 GA-FIELD-NAME   PIC X(10).
+               05 GA-OLD-VALUE    PIC X(30).
+               05 GA-NEW-VALUE    PIC X(30).
+               05 GA-TIMESTAMP    PIC X(10).
+
+      *    ID-EXCEPTION-FILE catches any non-numeric value keyed into
+      *    KR-FRONT-ID or KR-BACK-ID, so a mistyped entry is logged
+      *    and re-prompted instead of risking a data exception the
+      *    first time the digit is used in the check-digit arithmetic.
+           FD  ID-EXCEPTION-FILE.
+           01  ID-EXCEPTION-RECORD.
+               05 IE-FIELD-NAME  PIC X(12).
+               05 FILLER         PIC X(02) VALUE SPACES.
+               05 IE-BAD-VALUE   PIC X(07).
+               05 FILLER         PIC X(02) VALUE SPACES.
+               05 IE-TIMESTAMP   PIC X(10).
+
+           WORKING-STORAGE SECTION.
+               01 WS-NAME PIC A(30) VALUE 'ABC'.
+               01 KR-ID.
+                   05 KR-FRONT-ID PIC 9(6).
+                   05 KR-BACK-ID  PIC 9(7).
+               01 KR-ID-DIGITS REDEFINES KR-ID.
+                   05 KR-DIGIT PIC 9 OCCURS 13 TIMES.
+
+               01 WS-FILE-STATUS PIC X(02) VALUE '00'.
+               01 WS-ACTION-CODE PIC X(01).
+                   88 WS-ACTION-IS-ADD VALUE 'A'.
+                   88 WS-ACTION-IS-CHANGE VALUE 'C'.
+
+               01 WS-CHECK-WEIGHTS.
+                   05 FILLER PIC 9 VALUE 2.
+                   05 FILLER PIC 9 VALUE 3.
+                   05 FILLER PIC 9 VALUE 4.
+                   05 FILLER PIC 9 VALUE 5.
+                   05 FILLER PIC 9 VALUE 6.
+                   05 FILLER PIC 9 VALUE 7.
+                   05 FILLER PIC 9 VALUE 8.
+                   05 FILLER PIC 9 VALUE 9.
+                   05 FILLER PIC 9 VALUE 2.
+                   05 FILLER PIC 9 VALUE 3.
+                   05 FILLER PIC 9 VALUE 4.
+                   05 FILLER PIC 9 VALUE 5.
+               01 WS-CHECK-WEIGHT-TBL REDEFINES WS-CHECK-WEIGHTS.
+                   05 WS-WEIGHT PIC 9 OCCURS 12 TIMES.
+
+               01 WS-CHECK-SUM   PIC 9(04) VALUE ZERO.
+               01 WS-QUOTIENT    PIC 9(04) VALUE ZERO.
+               01 WS-REMAINDER   PIC 9(02) VALUE ZERO.
+               01 WS-CHECK-DIGIT PIC 9 VALUE ZERO.
+               01 WS-SUB PIC 9(02) VALUE ZERO.
+               01 WS-ID-VALID-SW PIC X(01) VALUE 'N'.
+                   88 WS-ID-IS-VALID VALUE 'Y'.
+                   88 WS-ID-IS-INVALID VALUE 'N'.
+
+      *    Staging fields for KR-FRONT-ID/KR-BACK-ID - ACCEPT lands
+      *    here first so the input can be tested NUMERIC before it is
+      *    trusted into the real PIC 9 fields.
+               01 WS-FRONT-ID-INPUT PIC X(06).
+               01 WS-BACK-ID-INPUT PIC X(07).
+               01 WS-IDEXCPT-FILE-STATUS PIC X(02) VALUE '00'.
+
+               01 WS-MASKED-ID PIC X(13).
+               01 WS-ADMIN-REQUEST PIC X(01) VALUE 'N'.
+                   88 WS-ADMIN-REPORT-REQUESTED VALUE 'Y'.
+               01 WS-ADMIN-PASSCODE PIC X(08).
+      *    Placeholder admin authorization value; a real shop would
+      *    look this up from a secured authorization table, not
+      *    compare against a literal in the source.
+               01 WS-ADMIN-PASSCODE-OK PIC X(08) VALUE 'ADM-2021'.
+
+               01 WS-GENAUDT-FILE-STATUS PIC X(02) VALUE '00'.
+               01 WS-AUDIT-PROGRAM-ID PIC X(08) VALUE 'BASIC_02'.
+               01 WS-AUDIT-PARAGRAPH-ID PIC X(12).
+               01 WS-AUDIT-FIELD-NAME PIC X(10).
+               01 WS-AUDIT-OLD-VALUE PIC X(30).
+               01 WS-AUDIT-NEW-VALUE PIC X(30).
+               01 WS-AUDIT-OLD-NAME PIC X(30).
+               01 WS-AUDIT-OLD-KR-ID PIC X(13).
+               01 WS-AUDIT-DATE-RAW PIC 9(08).
+               01 WS-AUDIT-DATE-RAW-X REDEFINES WS-AUDIT-DATE-RAW
+                   PIC X(08).
+               01 WS-AUDIT-TIMESTAMP PIC X(10).
+
        PROCEDURE DIVISION.
-       	A000-FIRST-PARA.
-       		INITIALIZE WS-NAME, KR-ID.
-       		INITIALIZE KR-FRONT-ID REPLACING NUMERIC DATA BY 123456.
-       		INITIALIZE KR-BACK-ID REPLACING NUMERIC DATA BY 1234567.
-       		DISPLAY "My ID is ", KR-ID.
-       STOP RUN.
\ No newline at end of file
+       A000-FIRST-PARA.
+           PERFORM Z000-OPEN-MASTER-PARA THRU Z000-EXIT.
+           MOVE WS-NAME TO WS-AUDIT-OLD-NAME.
+           MOVE KR-ID TO WS-AUDIT-OLD-KR-ID.
+           INITIALIZE WS-NAME, KR-ID.
+           MOVE "A000-FIRST" TO WS-AUDIT-PARAGRAPH-ID.
+           MOVE "WS-NAME" TO WS-AUDIT-FIELD-NAME.
+           MOVE WS-AUDIT-OLD-NAME TO WS-AUDIT-OLD-VALUE.
+           MOVE WS-NAME TO WS-AUDIT-NEW-VALUE.
+           PERFORM Z100-WRITE-AUDIT-PARA THRU Z100-EXIT.
+           MOVE "KR-ID" TO WS-AUDIT-FIELD-NAME.
+           MOVE WS-AUDIT-OLD-KR-ID TO WS-AUDIT-OLD-VALUE.
+           MOVE KR-ID TO WS-AUDIT-NEW-VALUE.
+           PERFORM Z100-WRITE-AUDIT-PARA THRU Z100-EXIT.
+           DISPLAY "Action (A=Add, C=Change): ".
+           ACCEPT WS-ACTION-CODE.
+           PERFORM B000-GET-ID-PARA THRU B000-EXIT
+               UNTIL WS-ID-IS-VALID.
+           MOVE KR-ID TO SM-KR-ID.
+           EVALUATE TRUE
+               WHEN WS-ACTION-IS-ADD
+                   PERFORM D000-ADD-STUDENT-PARA THRU D000-EXIT
+               WHEN WS-ACTION-IS-CHANGE
+                   PERFORM E000-CHANGE-STUDENT-PARA THRU E000-EXIT
+               WHEN OTHER
+                   DISPLAY "Invalid action code - must be A or C."
+           END-EVALUATE.
+           DISPLAY "Admin unmasked report? (Y/N): ".
+           ACCEPT WS-ADMIN-REQUEST.
+           IF WS-ADMIN-REPORT-REQUESTED
+               PERFORM G000-ADMIN-REPORT-PARA THRU G000-EXIT
+           END-IF.
+           CLOSE STUDENT-MASTER-FILE, GENERAL-AUDIT-FILE,
+               ID-EXCEPTION-FILE.
+       A000-EXIT.
+           STOP RUN.
+
+      *    Masks the sensitive part of KR-BACK-ID for routine listings -
+      *    the front 6 digits plus the first digit of the back ID stay
+      *    in the clear; the remaining 6 back-ID digits are asterisked.
+       F000-DISPLAY-MASKED-PARA.
+           MOVE KR-ID TO WS-MASKED-ID.
+           MOVE '******' TO WS-MASKED-ID (8:6).
+           DISPLAY "Student ID (masked): ", WS-MASKED-ID.
+       F000-EXIT.
+           EXIT.
+
+      *    Unmasked admin report - gated on an explicit authorization
+      *    passcode, separate from the routine masked listing above.
+       G000-ADMIN-REPORT-PARA.
+           DISPLAY "Admin passcode: ".
+           ACCEPT WS-ADMIN-PASSCODE.
+           IF WS-ADMIN-PASSCODE = WS-ADMIN-PASSCODE-OK
+               DISPLAY "ADMIN REPORT - My ID is ", KR-ID
+           ELSE
+               DISPLAY "Not authorized for the admin report."
+           END-IF.
+       G000-EXIT.
+           EXIT.
+
+       Z000-OPEN-MASTER-PARA.
+           OPEN I-O STUDENT-MASTER-FILE.
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT STUDENT-MASTER-FILE
+               CLOSE STUDENT-MASTER-FILE
+               OPEN I-O STUDENT-MASTER-FILE
+           END-IF.
+           OPEN EXTEND GENERAL-AUDIT-FILE.
+           IF WS-GENAUDT-FILE-STATUS = '35'
+               OPEN OUTPUT GENERAL-AUDIT-FILE
+           END-IF.
+           OPEN EXTEND ID-EXCEPTION-FILE.
+           IF WS-IDEXCPT-FILE-STATUS = '35'
+               OPEN OUTPUT ID-EXCEPTION-FILE
+           END-IF.
+       Z000-EXIT.
+           EXIT.
+
+      *    Write one general audit entry - caller sets the field name
+      *    and old/new values (and paragraph ID, when it differs from
+      *    the last entry) before performing this.
+       Z100-WRITE-AUDIT-PARA.
+           ACCEPT WS-AUDIT-DATE-RAW FROM DATE YYYYMMDD.
+           STRING WS-AUDIT-DATE-RAW-X (1:4) DELIMITED BY SIZE
+                  '-'                       DELIMITED BY SIZE
+                  WS-AUDIT-DATE-RAW-X (5:2) DELIMITED BY SIZE
+                  '-'                       DELIMITED BY SIZE
+                  WS-AUDIT-DATE-RAW-X (7:2) DELIMITED BY SIZE
+                  INTO WS-AUDIT-TIMESTAMP.
+           MOVE WS-AUDIT-PROGRAM-ID TO GA-PROGRAM-ID.
+           MOVE WS-AUDIT-PARAGRAPH-ID TO GA-PARAGRAPH-ID.
+           MOVE WS-AUDIT-FIELD-NAME TO GA-FIELD-NAME.
+           MOVE WS-AUDIT-OLD-VALUE TO GA-OLD-VALUE.
+           MOVE WS-AUDIT-NEW-VALUE TO GA-NEW-VALUE.
+           MOVE WS-AUDIT-TIMESTAMP TO GA-TIMESTAMP.
+           WRITE GENERAL-AUDIT-RECORD.
+       Z100-EXIT.
+           EXIT.
+
+      *    Add: reject as a duplicate if the key is already on file
+      *    with a name captured. MOVE_VER can write an address-only
+      *    master record ahead of BASIC_02 ever seeing the ID (its
+      *    nightly batch runs whether or not BASIC_02 has added the
+      *    student yet) - a record found with SM-NAME still blank is
+      *    that case, not a real duplicate, so it is treated as the
+      *    student's first add instead of rejected.
+       D000-ADD-STUDENT-PARA.
+           READ STUDENT-MASTER-FILE
+               KEY IS SM-KR-ID
+               INVALID KEY
+                   MOVE SPACES TO WS-AUDIT-OLD-VALUE
+                   INITIALIZE SM-HOME-ADDRESS
+                   ACCEPT WS-NAME
+                   MOVE WS-NAME TO SM-NAME
+                   WRITE STUDENT-MASTER-RECORD
+                   MOVE "D000-ADD" TO WS-AUDIT-PARAGRAPH-ID
+                   MOVE "SM-NAME" TO WS-AUDIT-FIELD-NAME
+                   MOVE SM-NAME TO WS-AUDIT-NEW-VALUE
+                   PERFORM Z100-WRITE-AUDIT-PARA THRU Z100-EXIT
+                   DISPLAY "Added student "
+                   PERFORM F000-DISPLAY-MASKED-PARA THRU F000-EXIT
+               NOT INVALID KEY
+                   IF SM-NAME = SPACES
+                       MOVE SPACES TO WS-AUDIT-OLD-VALUE
+                       ACCEPT WS-NAME
+                       MOVE WS-NAME TO SM-NAME
+                       REWRITE STUDENT-MASTER-RECORD
+                       MOVE "D000-ADD" TO WS-AUDIT-PARAGRAPH-ID
+                       MOVE "SM-NAME" TO WS-AUDIT-FIELD-NAME
+                       MOVE SM-NAME TO WS-AUDIT-NEW-VALUE
+                       PERFORM Z100-WRITE-AUDIT-PARA THRU Z100-EXIT
+                       DISPLAY "Added student "
+                       PERFORM F000-DISPLAY-MASKED-PARA THRU F000-EXIT
+                   ELSE
+                       DISPLAY "Reject - duplicate KR-ID on file: "
+                       PERFORM F000-DISPLAY-MASKED-PARA THRU F000-EXIT
+                   END-IF
+           END-READ.
+       D000-EXIT.
+           EXIT.
+
+      *    Change: read-for-update - the record must already exist.
+       E000-CHANGE-STUDENT-PARA.
+           READ STUDENT-MASTER-FILE
+               KEY IS SM-KR-ID
+               INVALID KEY
+                   DISPLAY "No master record found for "
+                   PERFORM F000-DISPLAY-MASKED-PARA THRU F000-EXIT
+               NOT INVALID KEY
+                   MOVE SM-NAME TO WS-AUDIT-OLD-VALUE
+                   ACCEPT WS-NAME
+                   MOVE WS-NAME TO SM-NAME
+                   REWRITE STUDENT-MASTER-RECORD
+                   MOVE "E000-CHANGE" TO WS-AUDIT-PARAGRAPH-ID
+                   MOVE "SM-NAME" TO WS-AUDIT-FIELD-NAME
+                   MOVE SM-NAME TO WS-AUDIT-NEW-VALUE
+                   PERFORM Z100-WRITE-AUDIT-PARA THRU Z100-EXIT
+                   DISPLAY "Updated student "
+                   PERFORM F000-DISPLAY-MASKED-PARA THRU F000-EXIT
+           END-READ.
+       E000-EXIT.
+           EXIT.
+
+       B000-GET-ID-PARA.
+           SET WS-ID-IS-INVALID TO TRUE.
+           DISPLAY "KR-FRONT-ID (6 digits): ".
+           ACCEPT WS-FRONT-ID-INPUT.
+           IF WS-FRONT-ID-INPUT IS NOT NUMERIC
+               MOVE "KR-FRONT-ID" TO IE-FIELD-NAME
+               MOVE WS-FRONT-ID-INPUT TO IE-BAD-VALUE
+               PERFORM Z200-WRITE-ID-EXCEPTION-PARA THRU Z200-EXIT
+               DISPLAY "Non-numeric KR-FRONT-ID rejected, "
+                   "please re-enter."
+           ELSE
+               DISPLAY "KR-BACK-ID (7 digits): "
+               ACCEPT WS-BACK-ID-INPUT
+               IF WS-BACK-ID-INPUT IS NOT NUMERIC
+                   MOVE "KR-BACK-ID" TO IE-FIELD-NAME
+                   MOVE WS-BACK-ID-INPUT TO IE-BAD-VALUE
+                   PERFORM Z200-WRITE-ID-EXCEPTION-PARA THRU Z200-EXIT
+                   DISPLAY "Non-numeric KR-BACK-ID rejected, "
+                       "please re-enter."
+               ELSE
+                   MOVE WS-FRONT-ID-INPUT TO KR-FRONT-ID
+                   MOVE WS-BACK-ID-INPUT TO KR-BACK-ID
+                   PERFORM C000-CHECK-DIGIT-PARA THRU C000-EXIT
+                   IF WS-ID-IS-INVALID
+                       DISPLAY "Invalid KR-ID - check digit failed, "
+                           "please re-enter."
+                   END-IF
+               END-IF
+           END-IF.
+       B000-EXIT.
+           EXIT.
+
+      *    Log one non-numeric KR-FRONT-ID/KR-BACK-ID entry so a
+      *    mistyped value is on record even though the operator is
+      *    simply re-prompted and the run continues.
+       Z200-WRITE-ID-EXCEPTION-PARA.
+           ACCEPT WS-AUDIT-DATE-RAW FROM DATE YYYYMMDD.
+           STRING WS-AUDIT-DATE-RAW-X (1:4) DELIMITED BY SIZE
+                  '-'                       DELIMITED BY SIZE
+                  WS-AUDIT-DATE-RAW-X (5:2) DELIMITED BY SIZE
+                  '-'                       DELIMITED BY SIZE
+                  WS-AUDIT-DATE-RAW-X (7:2) DELIMITED BY SIZE
+                  INTO WS-AUDIT-TIMESTAMP.
+           MOVE WS-AUDIT-TIMESTAMP TO IE-TIMESTAMP.
+           WRITE ID-EXCEPTION-RECORD.
+       Z200-EXIT.
+           EXIT.
+
+      *    Standard resident-number style check digit: weight the
+      *    first 12 digits, derive the 13th digit from the remainder
+      *    on division by 11, and compare it to what was keyed in.
+       C000-CHECK-DIGIT-PARA.
+           MOVE ZERO TO WS-CHECK-SUM.
+           PERFORM C100-SUM-DIGIT-PARA THRU C100-EXIT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 12.
+           DIVIDE WS-CHECK-SUM BY 11
+               GIVING WS-QUOTIENT REMAINDER WS-REMAINDER.
+           COMPUTE WS-CHECK-DIGIT = 11 - WS-REMAINDER.
+           IF WS-CHECK-DIGIT > 9
+               SUBTRACT 10 FROM WS-CHECK-DIGIT
+           END-IF.
+           IF WS-CHECK-DIGIT = KR-DIGIT (13)
+               SET WS-ID-IS-VALID TO TRUE
+           ELSE
+               SET WS-ID-IS-INVALID TO TRUE
+           END-IF.
+       C000-EXIT.
+           EXIT.
+
+       C100-SUM-DIGIT-PARA.
+           COMPUTE WS-CHECK-SUM = WS-CHECK-SUM
+               + (KR-DIGIT (WS-SUB) * WS-WEIGHT (WS-SUB)).
+       C100-EXIT.
+           EXIT.
