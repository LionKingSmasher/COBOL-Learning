@@ -1,15 +1,230 @@
+      ******************************************************************
+      *                                                                *
+      *                                                                *
+      *                      Daily Intake Roster                       *
+      *                                                                *
+      *    Date: 2021-11-11                                            *
+      *    Description: Today My Learning                              *
+      *    Author: Shin Hyun Kyu                                       *
+      *                                                                *
+      *    Modification History:                                      *
+      *    2021-12-01  SHK  Write each intake entry to ROSTER-LOG-FILE *
+      *                     instead of only DISPLAYing it.             *
+      *    2021-12-02  SHK  Edit-check WS-STUDENT-NAME and re-prompt   *
+      *                     on blank or numeric-only input.            *
+      *    2021-12-06  SHK  Expand system date to a century-safe       *
+      *                     YYYY-MM-DD and check it against the        *
+      *                     business-day calendar before accepting     *
+      *                     the registration.                          *
+      *    2021-12-23  SHK  Add a printable roster report (page        *
+      *                     header with run date, detail line,         *
+      *                     student-count footer) alongside the        *
+      *                     console DISPLAY.                           *
+      *    2022-01-11  SHK  Append a record/hash-total control record  *
+      *                     for the end-of-day balancing report.       *
+      *                                                                *
+      ******************************************************************
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BASIC_01.
-       
-       
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ROSTER-LOG-FILE ASSIGN TO "ROSTLOG"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-ROSTLOG-STATUS.
+               SELECT CALENDAR-FILE ASSIGN TO "CALENDAR"
+                   ORGANIZATION IS SEQUENTIAL.
+               SELECT ROSTER-RPT-FILE ASSIGN TO "ROSTRPT"
+                   ORGANIZATION IS SEQUENTIAL.
+               SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-CTLTOTAL-FILE-STATUS.
+
        DATA DIVISION.
-       	WORKING-STORAGE SECTION.
-       	01 WS-STUDENT-NAME PIC X(25). *> Value : X(Alphanumeric) 25
-       	01 WS-DATE PIC X(10). *> Value : X(Alphanumeric) 10
-       
+           FILE SECTION.
+           FD  ROSTER-LOG-FILE.
+           01  ROSTER-LOG-RECORD.
+               05 RL-SEQUENCE-NO  PIC 9(06).
+               05 RL-STUDENT-NAME PIC X(25).
+               05 RL-REG-DATE     PIC X(10).
+
+      *    CALENDAR-FILE holds one record per day the school is
+      *    closed (weekends and holidays alike); it is maintained by
+      *    the registrar, not computed here.
+           FD  CALENDAR-FILE.
+           01  CALENDAR-RECORD.
+               05 CAL-CLOSED-DATE PIC X(10).
+               05 CAL-REASON      PIC X(20).
+
+      *    ROSTER-RPT-FILE is the printable counterpart to the console
+      *    DISPLAY - a page header, one detail line, and a footer with
+      *    the student count, suitable for handing to a supervisor.
+           FD  ROSTER-RPT-FILE.
+           01  RPT-LINE PIC X(80).
+
+      *    CONTROL-TOTAL-FILE carries this run's record count and ID
+      *    hash total to the end-of-day balancing report, the same
+      *    record MOVE_VER, CONDITIONAL-EXAM, and EVALUEATE each
+      *    append for their own run.
+           FD  CONTROL-TOTAL-FILE.
+           COPY CTLTOTAL.
+
+           WORKING-STORAGE SECTION.
+               01 WS-HEADER-LINE.
+                   05 FILLER       PIC X(20) VALUE
+                       "DAILY INTAKE ROSTER".
+                   05 FILLER       PIC X(10) VALUE "RUN DATE: ".
+                   05 HL-RUN-DATE  PIC X(10).
+               01 WS-DETAIL-LINE.
+                   05 DL-SEQUENCE-NO  PIC ZZZZZ9.
+                   05 FILLER          PIC X(02) VALUE SPACES.
+                   05 DL-STUDENT-NAME PIC X(25).
+                   05 FILLER          PIC X(02) VALUE SPACES.
+                   05 DL-REG-DATE     PIC X(10).
+                   05 FILLER          PIC X(02) VALUE SPACES.
+                   05 DL-REMARKS      PIC X(20).
+               01 WS-FOOTER-LINE.
+                   05 FILLER           PIC X(22) VALUE
+                       "STUDENTS ON ROSTER:  ".
+                   05 FL-STUDENT-COUNT PIC ZZZZZ9.
+               01 WS-STUDENT-NAME PIC X(25). *> Value : X(Alphanumeric) 25
+               01 WS-DATE-RAW PIC 9(08).
+               01 WS-DATE-RAW-X REDEFINES WS-DATE-RAW PIC X(08).
+               01 WS-DATE PIC X(10). *> Value : X(Alphanumeric) 10, YYYY-MM-DD
+               01 WS-ROSTER-SEQ PIC 9(06) VALUE ZERO.
+               01 WS-NAME-VALID-SW PIC X(01) VALUE 'N'.
+                   88 WS-NAME-IS-VALID VALUE 'Y'.
+                   88 WS-NAME-IS-INVALID VALUE 'N'.
+               01 WS-CALENDAR-EOF-SW PIC X(01) VALUE 'N'.
+                   88 WS-CALENDAR-EOF VALUE 'Y'.
+               01 WS-CLOSED-DAY-SW PIC X(01) VALUE 'N'.
+                   88 WS-DATE-IS-CLOSED VALUE 'Y'.
+                   88 WS-DATE-IS-OPEN VALUE 'N'.
+               01 WS-CTLTOTAL-FILE-STATUS PIC X(02) VALUE '00'.
+               01 WS-ROSTLOG-STATUS PIC X(02) VALUE '00'.
+
        PROCEDURE DIVISION.
-       	ACCEPT WS-STUDENT-NAME.   *> Value get value by user
-       	ACCEPT WS-DATE FROM DATE. *> Value get value by Date
-       	DISPLAY "Name : ", WS-STUDENT-NAME.
-       	DISPLAY "Date : ", WS-DATE.
-       STOP RUN.
\ No newline at end of file
+       0000-MAIN-PARA.
+           OPEN EXTEND ROSTER-LOG-FILE.
+           IF WS-ROSTLOG-STATUS = '35'
+               OPEN OUTPUT ROSTER-LOG-FILE
+           END-IF.
+           PERFORM 2000-GET-STUDENT-PARA UNTIL WS-NAME-IS-VALID.
+           PERFORM 3000-GET-REG-DATE-PARA THRU 3000-EXIT.
+           DISPLAY "Name : ", WS-STUDENT-NAME.
+           DISPLAY "Date : ", WS-DATE.
+           IF WS-DATE-IS-CLOSED
+               DISPLAY "Registration rejected - " WS-DATE
+                   " is not a business day."
+           ELSE
+               PERFORM 1000-WRITE-ROSTER-PARA
+           END-IF.
+           PERFORM 4000-PRINT-REPORT-PARA THRU 4000-EXIT.
+           PERFORM 5000-WRITE-CONTROL-TOTAL-PARA THRU 5000-EXIT.
+           CLOSE ROSTER-LOG-FILE.
+       0000-EXIT.
+           STOP RUN.
+
+       3000-GET-REG-DATE-PARA.
+      *    ACCEPT ... FROM DATE YYYYMMDD returns a full 4-digit year,
+      *    so there is no windowing/century guesswork left to do here.
+           ACCEPT WS-DATE-RAW FROM DATE YYYYMMDD.
+           STRING WS-DATE-RAW-X(1:4) DELIMITED BY SIZE
+                  "-"                DELIMITED BY SIZE
+                  WS-DATE-RAW-X(5:2) DELIMITED BY SIZE
+                  "-"                DELIMITED BY SIZE
+                  WS-DATE-RAW-X(7:2) DELIMITED BY SIZE
+                  INTO WS-DATE.
+           OPEN INPUT CALENDAR-FILE.
+           PERFORM 3100-READ-CALENDAR-PARA
+               UNTIL WS-CALENDAR-EOF OR WS-DATE-IS-CLOSED.
+           CLOSE CALENDAR-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-READ-CALENDAR-PARA.
+           READ CALENDAR-FILE
+               AT END
+                   SET WS-CALENDAR-EOF TO TRUE
+               NOT AT END
+                   IF CAL-CLOSED-DATE = WS-DATE
+                       SET WS-DATE-IS-CLOSED TO TRUE
+                   END-IF
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       2000-GET-STUDENT-PARA.
+      *    ACCEPT into a PIC X(25) already truncates anything past 25
+      *    bytes; what is left to catch here is blank/low-value input
+      *    and all-numeric junk keyed into a name field.
+           ACCEPT WS-STUDENT-NAME.   *> Value get value by user
+           IF WS-STUDENT-NAME = SPACES OR WS-STUDENT-NAME = LOW-VALUES
+                   OR WS-STUDENT-NAME IS NUMERIC
+               DISPLAY "Invalid name - please re-enter."
+               SET WS-NAME-IS-INVALID TO TRUE
+           ELSE
+               SET WS-NAME-IS-VALID TO TRUE
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       1000-WRITE-ROSTER-PARA.
+           ADD 1 TO WS-ROSTER-SEQ.
+           MOVE WS-ROSTER-SEQ  TO RL-SEQUENCE-NO.
+           MOVE WS-STUDENT-NAME TO RL-STUDENT-NAME.
+           MOVE WS-DATE         TO RL-REG-DATE.
+           WRITE ROSTER-LOG-RECORD.
+       1000-EXIT.
+           EXIT.
+
+      *    Printable page header/detail/footer for the day's roster -
+      *    a record of the run a supervisor could actually file,
+      *    instead of whatever scrolled off the console.
+       4000-PRINT-REPORT-PARA.
+           OPEN OUTPUT ROSTER-RPT-FILE.
+           MOVE WS-DATE TO HL-RUN-DATE.
+           WRITE RPT-LINE FROM WS-HEADER-LINE.
+           IF WS-DATE-IS-CLOSED
+               MOVE WS-ROSTER-SEQ    TO DL-SEQUENCE-NO
+               MOVE WS-STUDENT-NAME  TO DL-STUDENT-NAME
+               MOVE WS-DATE          TO DL-REG-DATE
+               MOVE "REJECTED"       TO DL-REMARKS
+               WRITE RPT-LINE FROM WS-DETAIL-LINE
+               MOVE ZERO TO FL-STUDENT-COUNT
+           ELSE
+               MOVE WS-ROSTER-SEQ    TO DL-SEQUENCE-NO
+               MOVE WS-STUDENT-NAME  TO DL-STUDENT-NAME
+               MOVE WS-DATE          TO DL-REG-DATE
+               MOVE SPACES           TO DL-REMARKS
+               WRITE RPT-LINE FROM WS-DETAIL-LINE
+               MOVE 1 TO FL-STUDENT-COUNT
+           END-IF.
+           WRITE RPT-LINE FROM WS-FOOTER-LINE.
+           CLOSE ROSTER-RPT-FILE.
+       4000-EXIT.
+           EXIT.
+
+      *    Append this run's record count and sequence-number hash
+      *    total to CONTROL-TOTAL-FILE for the end-of-day balancing
+      *    report - one intake per run, so the count is always 0 or 1.
+       5000-WRITE-CONTROL-TOTAL-PARA.
+           OPEN EXTEND CONTROL-TOTAL-FILE.
+           IF WS-CTLTOTAL-FILE-STATUS = '35'
+               OPEN OUTPUT CONTROL-TOTAL-FILE
+           END-IF.
+           MOVE "BASIC01" TO CT-PROGRAM-ID.
+           MOVE WS-DATE TO CT-RUN-DATE.
+           IF WS-DATE-IS-CLOSED
+               MOVE ZERO TO CT-RECORD-COUNT
+               MOVE ZERO TO CT-HASH-TOTAL
+           ELSE
+               MOVE 1 TO CT-RECORD-COUNT
+               MOVE WS-ROSTER-SEQ TO CT-HASH-TOTAL
+           END-IF.
+           WRITE CONTROL-TOTAL-RECORD.
+           CLOSE CONTROL-TOTAL-FILE.
+       5000-EXIT.
+           EXIT.
