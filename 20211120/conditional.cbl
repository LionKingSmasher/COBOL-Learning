@@ -7,26 +7,311 @@
       *    Description: Learn about Conditional Statements             *
       *    Author: Shin Hyun Kyu                                       *
       *                                                                *
+      *    Modification History:                                      *
+      *    2021-12-28  SHK  Catch any EX-VAL1 outside both 88-level    *
+      *                     ranges and write it to an exception report *
+      *                     instead of silently displaying nothing.    *
+      *    2021-12-29  SHK  Load a whole class's scores from an input  *
+      *                     file into an OCCURS table and evaluate     *
+      *                     the class in one PERFORM VARYING pass      *
+      *                     instead of one ACCEPT per run.             *
+      *    2021-12-30  SHK  Tally each band as the class is scored and *
+      *                     print a control-break summary report of   *
+      *                     subtotal counts per band and a grand       *
+      *                     total at the end of the run.               *
+      *    2021-12-31  SHK  Carry the student ID (now in key sequence  *
+      *                     courtesy of a SORT step ahead of this      *
+      *                     run) onto every DISPLAY and exception      *
+      *                     report line.                               *
+      *    2022-01-10  SHK  Test CR-SCORE NUMERIC as each roster       *
+      *                     record is loaded and log/skip any record   *
+      *                     that fails, instead of letting a bad       *
+      *                     score ride into the class table and        *
+      *                     abend the EVALUATE that scores it.         *
+      *    2022-01-11  SHK  Append a record/hash-total control record  *
+      *                     for the end-of-day balancing report.       *
       *                                                                *
       ******************************************************************
-       
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID.
            CONDITIONAL-EXAM.
-       
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CLASS-ROSTER-FILE ASSIGN TO "CLASSROS"
+                   ORGANIZATION IS SEQUENTIAL.
+               SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT"
+                   ORGANIZATION IS SEQUENTIAL.
+               SELECT BAND-SUMMARY-FILE ASSIGN TO "BANDRPT"
+                   ORGANIZATION IS SEQUENTIAL.
+               SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-CTLTOTAL-FILE-STATUS.
+
        DATA DIVISION.
+           FILE SECTION.
+      *    CLASS-ROSTER-FILE holds one score per student for the day's
+      *    exam - the registrar's office builds this file ahead of the
+      *    run, one record per student in the class.
+           FD  CLASS-ROSTER-FILE.
+           01  CLASS-ROSTER-RECORD.
+               05 CR-KR-ID  PIC 9(13).
+               05 CR-SCORE  PIC 9(03).
+               05 CR-SCORE-X REDEFINES CR-SCORE PIC X(03).
+
+      *    EXCEPTION-FILE catches any score that falls outside both
+      *    88-level bands, so a bad score entry is flagged and kept
+      *    for review instead of disappearing with no message at all.
+           FD  EXCEPTION-FILE.
+           01  EXCEPTION-RECORD.
+               05 EXR-KR-ID PIC 9(13).
+               05 FILLER    PIC X(02) VALUE SPACES.
+               05 EXR-VALUE PIC X(03).
+               05 FILLER    PIC X(02) VALUE SPACES.
+               05 EXR-DATE  PIC X(10).
+               05 FILLER    PIC X(02) VALUE SPACES.
+               05 EXR-REASON PIC X(30) VALUE
+                   "VALUE OUTSIDE 000-100 RANGE".
+
+      *    BAND-SUMMARY-FILE is the control-break report run at the end
+      *    of the class pass - one line per band (upper-half, lower-
+      *    half, out-of-range) plus a grand-total line, so a day's
+      *    run ends with counts instead of a scroll of DISPLAY lines.
+           FD  BAND-SUMMARY-FILE.
+           01  BAND-SUMMARY-RECORD PIC X(80).
+
+      *    CONTROL-TOTAL-FILE carries this run's record count and ID
+      *    hash total to the end-of-day balancing report, alongside
+      *    the same kind of record BASIC_01, MOVE_VER, and EVALUEATE
+      *    each append for their own run.
+           FD  CONTROL-TOTAL-FILE.
+           COPY CTLTOTAL.
+
            WORKING-STORAGE SECTION.
+               01 WS-BAND-HEADER-LINE.
+                   05 FILLER        PIC X(31) VALUE
+                       "SCORE BAND CONTROL-BREAK REPORT".
+                   05 FILLER        PIC X(10) VALUE "RUN DATE: ".
+                   05 BH-RUN-DATE   PIC X(10).
+               01 WS-BAND-DETAIL-LINE.
+                   05 BD-BAND-NAME  PIC X(24).
+                   05 FILLER        PIC X(02) VALUE SPACES.
+                   05 BD-BAND-COUNT PIC ZZZZZ9.
+               01 WS-BAND-FOOTER-LINE.
+                   05 FILLER         PIC X(24) VALUE
+                       "GRAND TOTAL SCORED:     ".
+                   05 BF-GRAND-TOTAL PIC ZZZZZ9.
                01 EX-VAL1 PIC 9(3).
                    88 TEST-CONDITION VALUES ARE 051 THRU 100.
                    88 TEST-CONDITION2 VALUES ARE 000 THRU 050.
-       
+
+      *    Whole-class score table - loaded once from CLASS-ROSTER-FILE
+      *    and then evaluated in a single PERFORM VARYING pass instead
+      *    of running this program once per student.
+               01 WS-CLASS-TABLE.
+                   05 WS-CLASS-ENTRY OCCURS 100 TIMES.
+                       10 WS-CLASS-ID    PIC 9(13).
+                       10 WS-CLASS-SCORE PIC 9(03).
+               01 WS-CLASS-COUNT PIC 9(03) VALUE ZERO.
+               01 WS-SUB PIC 9(03) VALUE ZERO.
+               01 WS-ROSTER-EOF-SW PIC X(01) VALUE 'N'.
+                   88 WS-ROSTER-EOF VALUE 'Y'.
+
+      *    Control-break counters, one per band, tallied as the class
+      *    is scored and printed as the summary report's subtotals.
+               01 WS-UPPER-BAND-COUNT PIC 9(05) VALUE ZERO.
+               01 WS-LOWER-BAND-COUNT PIC 9(05) VALUE ZERO.
+               01 WS-EXCEPTION-COUNT  PIC 9(05) VALUE ZERO.
+
+               01 WS-EXCEPTION-DATE-RAW PIC 9(08).
+               01 WS-EXCEPTION-DATE-RAW-X
+                   REDEFINES WS-EXCEPTION-DATE-RAW PIC X(08).
+               01 WS-EXCEPTION-DATE PIC X(10).
+
+               01 WS-BAND-DATE-RAW PIC 9(08).
+               01 WS-BAND-DATE-RAW-X
+                   REDEFINES WS-BAND-DATE-RAW PIC X(08).
+               01 WS-BAND-DATE PIC X(10).
+
+      *    Record count/ID hash total for the end-of-day balancing
+      *    report - the hash is a plain sum of every CR-KR-ID loaded,
+      *    so it can be compared against EVALUEATE's own ID hash for
+      *    the same day's roster.
+               01 WS-CTLTOTAL-FILE-STATUS PIC X(02) VALUE '00'.
+               01 WS-HASH-TOTAL PIC 9(15) VALUE ZERO.
+
        PROCEDURE DIVISION.
-           ACCEPT EX-VAL1.
-           IF TEST-CONDITION
-               DISPLAY 'Test-Condtition1 : ' EX-VAL1
-           END-IF
-           
-           IF TEST-CONDITION2
-               DISPLAY 'Test-Condtition2 : ' EX-VAL1
-           END-IF
-       STOP RUN.
+       0000-MAIN-PARA.
+           OPEN OUTPUT EXCEPTION-FILE.
+           PERFORM 1000-LOAD-ROSTER-PARA THRU 1000-EXIT.
+           PERFORM 2000-EVALUATE-CLASS-PARA THRU 2000-EXIT
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-CLASS-COUNT.
+           CLOSE EXCEPTION-FILE.
+           PERFORM 4000-PRINT-SUMMARY-PARA THRU 4000-EXIT.
+           PERFORM 5000-WRITE-CONTROL-TOTAL-PARA THRU 5000-EXIT.
+       0000-EXIT.
+           STOP RUN.
+
+      *    Read the whole class roster into WS-CLASS-TABLE ahead of
+      *    scoring - one record per student, up to the table's 100-
+      *    student capacity.
+       1000-LOAD-ROSTER-PARA.
+           OPEN INPUT CLASS-ROSTER-FILE.
+           PERFORM 1100-READ-ROSTER-PARA THRU 1100-EXIT
+               UNTIL WS-ROSTER-EOF.
+           CLOSE CLASS-ROSTER-FILE.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-ROSTER-PARA.
+           READ CLASS-ROSTER-FILE
+               AT END
+                   SET WS-ROSTER-EOF TO TRUE
+               NOT AT END
+                   IF CR-SCORE IS NUMERIC
+                       IF WS-CLASS-COUNT < 100
+                           ADD 1 TO WS-CLASS-COUNT
+                           MOVE CR-KR-ID TO
+                               WS-CLASS-ID (WS-CLASS-COUNT)
+                           MOVE CR-SCORE TO
+                               WS-CLASS-SCORE (WS-CLASS-COUNT)
+                           ADD CR-KR-ID TO WS-HASH-TOTAL
+                       ELSE
+                           PERFORM 1300-WRITE-OVERFLOW-PARA
+                               THRU 1300-EXIT
+                       END-IF
+                   ELSE
+                       PERFORM 1200-WRITE-BAD-SCORE-PARA THRU 1200-EXIT
+                   END-IF
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *    CR-SCORE failed the NUMERIC test - log it and leave it out
+      *    of WS-CLASS-TABLE entirely rather than risk a data
+      *    exception the first time it is compared against a
+      *    88-level range.
+       1200-WRITE-BAD-SCORE-PARA.
+           MOVE CR-KR-ID TO EXR-KR-ID.
+           MOVE CR-SCORE-X TO EXR-VALUE.
+           MOVE "NON-NUMERIC SCORE VALUE" TO EXR-REASON.
+           ACCEPT WS-EXCEPTION-DATE-RAW FROM DATE YYYYMMDD.
+           STRING WS-EXCEPTION-DATE-RAW-X (1:4) DELIMITED BY SIZE
+                  '-'                          DELIMITED BY SIZE
+                  WS-EXCEPTION-DATE-RAW-X (5:2) DELIMITED BY SIZE
+                  '-'                          DELIMITED BY SIZE
+                  WS-EXCEPTION-DATE-RAW-X (7:2) DELIMITED BY SIZE
+                  INTO WS-EXCEPTION-DATE.
+           MOVE WS-EXCEPTION-DATE TO EXR-DATE.
+           WRITE EXCEPTION-RECORD.
+       1200-EXIT.
+           EXIT.
+
+      *    WS-CLASS-TABLE is already full at 100 students when this
+      *    record arrived - log it to the same exception report rather
+      *    than let the MOVE run past the table's last OCCURS entry.
+       1300-WRITE-OVERFLOW-PARA.
+           MOVE CR-KR-ID TO EXR-KR-ID.
+           MOVE CR-SCORE-X TO EXR-VALUE.
+           MOVE "CLASS TABLE FULL - SKIPPED" TO EXR-REASON.
+           ACCEPT WS-EXCEPTION-DATE-RAW FROM DATE YYYYMMDD.
+           STRING WS-EXCEPTION-DATE-RAW-X (1:4) DELIMITED BY SIZE
+                  '-'                          DELIMITED BY SIZE
+                  WS-EXCEPTION-DATE-RAW-X (5:2) DELIMITED BY SIZE
+                  '-'                          DELIMITED BY SIZE
+                  WS-EXCEPTION-DATE-RAW-X (7:2) DELIMITED BY SIZE
+                  INTO WS-EXCEPTION-DATE.
+           MOVE WS-EXCEPTION-DATE TO EXR-DATE.
+           WRITE EXCEPTION-RECORD.
+       1300-EXIT.
+           EXIT.
+
+      *    One pass of the class - same TEST-CONDITION/TEST-CONDITION2
+      *    evaluation as before, run once per table entry.
+       2000-EVALUATE-CLASS-PARA.
+           MOVE WS-CLASS-SCORE (WS-SUB) TO EX-VAL1.
+           EVALUATE TRUE
+               WHEN TEST-CONDITION
+                   DISPLAY 'ID: ' WS-CLASS-ID (WS-SUB)
+                       ' Test-Condtition1 : ' EX-VAL1
+                   ADD 1 TO WS-UPPER-BAND-COUNT
+               WHEN TEST-CONDITION2
+                   DISPLAY 'ID: ' WS-CLASS-ID (WS-SUB)
+                       ' Test-Condtition2 : ' EX-VAL1
+                   ADD 1 TO WS-LOWER-BAND-COUNT
+               WHEN OTHER
+                   PERFORM 3000-WRITE-EXCEPTION-PARA THRU 3000-EXIT
+                   ADD 1 TO WS-EXCEPTION-COUNT
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *    Out-of-range catch-all - EX-VAL1 matched neither
+      *    TEST-CONDITION nor TEST-CONDITION2, so log it instead of
+      *    letting it pass through unreported.
+       3000-WRITE-EXCEPTION-PARA.
+           DISPLAY 'ID: ' WS-CLASS-ID (WS-SUB)
+               ' Out-of-range EX-VAL1 rejected : ' EX-VAL1.
+           ACCEPT WS-EXCEPTION-DATE-RAW FROM DATE YYYYMMDD.
+           STRING WS-EXCEPTION-DATE-RAW-X (1:4) DELIMITED BY SIZE
+                  '-'                          DELIMITED BY SIZE
+                  WS-EXCEPTION-DATE-RAW-X (5:2) DELIMITED BY SIZE
+                  '-'                          DELIMITED BY SIZE
+                  WS-EXCEPTION-DATE-RAW-X (7:2) DELIMITED BY SIZE
+                  INTO WS-EXCEPTION-DATE.
+           MOVE WS-CLASS-ID (WS-SUB) TO EXR-KR-ID.
+           MOVE EX-VAL1 TO EXR-VALUE.
+           MOVE WS-EXCEPTION-DATE TO EXR-DATE.
+           MOVE "VALUE OUTSIDE 000-100 RANGE" TO EXR-REASON.
+           WRITE EXCEPTION-RECORD.
+       3000-EXIT.
+           EXIT.
+
+      *    Control-break summary - one line per band subtotal plus a
+      *    grand total, run once after the whole class has been
+      *    scored.
+       4000-PRINT-SUMMARY-PARA.
+           OPEN OUTPUT BAND-SUMMARY-FILE.
+           ACCEPT WS-BAND-DATE-RAW FROM DATE YYYYMMDD.
+           STRING WS-BAND-DATE-RAW-X (1:4) DELIMITED BY SIZE
+                  '-'                      DELIMITED BY SIZE
+                  WS-BAND-DATE-RAW-X (5:2) DELIMITED BY SIZE
+                  '-'                      DELIMITED BY SIZE
+                  WS-BAND-DATE-RAW-X (7:2) DELIMITED BY SIZE
+                  INTO WS-BAND-DATE.
+           MOVE WS-BAND-DATE TO BH-RUN-DATE.
+           WRITE BAND-SUMMARY-RECORD FROM WS-BAND-HEADER-LINE.
+           MOVE "UPPER BAND (051-100):   " TO BD-BAND-NAME.
+           MOVE WS-UPPER-BAND-COUNT TO BD-BAND-COUNT.
+           WRITE BAND-SUMMARY-RECORD FROM WS-BAND-DETAIL-LINE.
+           MOVE "LOWER BAND (000-050):   " TO BD-BAND-NAME.
+           MOVE WS-LOWER-BAND-COUNT TO BD-BAND-COUNT.
+           WRITE BAND-SUMMARY-RECORD FROM WS-BAND-DETAIL-LINE.
+           MOVE "OUT-OF-RANGE EXCEPTIONS:" TO BD-BAND-NAME.
+           MOVE WS-EXCEPTION-COUNT TO BD-BAND-COUNT.
+           WRITE BAND-SUMMARY-RECORD FROM WS-BAND-DETAIL-LINE.
+           COMPUTE BF-GRAND-TOTAL = WS-UPPER-BAND-COUNT +
+               WS-LOWER-BAND-COUNT + WS-EXCEPTION-COUNT.
+           WRITE BAND-SUMMARY-RECORD FROM WS-BAND-FOOTER-LINE.
+           CLOSE BAND-SUMMARY-FILE.
+       4000-EXIT.
+           EXIT.
+
+      *    Append this run's record count and ID hash total to
+      *    CONTROL-TOTAL-FILE for the end-of-day balancing report.
+       5000-WRITE-CONTROL-TOTAL-PARA.
+           OPEN EXTEND CONTROL-TOTAL-FILE.
+           IF WS-CTLTOTAL-FILE-STATUS = '35'
+               OPEN OUTPUT CONTROL-TOTAL-FILE
+           END-IF.
+           MOVE "CONDEXAM" TO CT-PROGRAM-ID.
+           MOVE WS-BAND-DATE TO CT-RUN-DATE.
+           MOVE WS-CLASS-COUNT TO CT-RECORD-COUNT.
+           MOVE WS-HASH-TOTAL TO CT-HASH-TOTAL.
+           WRITE CONTROL-TOTAL-RECORD.
+           CLOSE CONTROL-TOTAL-FILE.
+       5000-EXIT.
+           EXIT.
