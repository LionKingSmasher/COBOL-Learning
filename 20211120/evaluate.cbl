@@ -7,24 +7,274 @@
       *    Description: Learn about Evaluate Statements                *
       *    Author: Shin Hyun Kyu                                       *
       *                                                                *
+      *    Modification History:                                      *
+      *    2021-12-31  SHK  Load a whole batch of scores (with the     *
+      *                     student ID the SORT step ahead of this     *
+      *                     run put in key sequence) from a            *
+      *                     transaction file and evaluate the batch    *
+      *                     in one pass instead of one ACCEPT per run. *
+      *    2022-01-03  SHK  Widen EX-NUM to a real 0-100 exam score    *
+      *                     and expand the EVALUATE into letter-grade  *
+      *                     bands (A/B/C/D/F) instead of a single      *
+      *                     greater-than-2 check on one digit.         *
+      *    2022-01-04  SHK  Tally each grade across the batch and      *
+      *                     display a summary at STOP RUN instead of   *
+      *                     ending on the last student's message.      *
+      *    2022-01-10  SHK  Test EV-NUM NUMERIC as each transaction    *
+      *                     is loaded and log/skip any record that     *
+      *                     fails, instead of letting a bad score      *
+      *                     ride into the batch table and abend the    *
+      *                     EVALUATE that grades it.                   *
+      *    2022-01-11  SHK  Append a record/hash-total control record  *
+      *                     for the end-of-day balancing report.       *
       *                                                                *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID.
            EVALUEATE.
-       
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT EVAL-TRANS-FILE ASSIGN TO "EVALTRAN"
+                   ORGANIZATION IS SEQUENTIAL.
+               SELECT EVAL-EXCEPTION-FILE ASSIGN TO "EVALEXCP"
+                   ORGANIZATION IS SEQUENTIAL.
+               SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-CTLTOTAL-FILE-STATUS.
+
        DATA DIVISION.
+           FILE SECTION.
+      *    EVAL-TRANS-FILE holds one score per student for the day's
+      *    run - a SORT step ahead of this program puts it in student-
+      *    ID sequence before EVALUEATE ever opens it.
+           FD  EVAL-TRANS-FILE.
+           01  EVAL-TRANS-RECORD.
+               05 EV-KR-ID  PIC 9(13).
+               05 EV-NUM    PIC 9(03).
+               05 EV-NUM-X REDEFINES EV-NUM PIC X(03).
+
+      *    EVAL-EXCEPTION-FILE catches any EV-NUM that fails the
+      *    NUMERIC test at load time, so a bad transaction is flagged
+      *    and kept for review instead of abending the grading pass.
+           FD  EVAL-EXCEPTION-FILE.
+           01  EVAL-EXCEPTION-RECORD.
+               05 EXE-KR-ID  PIC 9(13).
+               05 FILLER     PIC X(02) VALUE SPACES.
+               05 EXE-VALUE  PIC X(03).
+               05 FILLER     PIC X(02) VALUE SPACES.
+               05 EXE-DATE   PIC X(10).
+               05 FILLER     PIC X(02) VALUE SPACES.
+               05 EXE-REASON PIC X(30) VALUE
+                   "NON-NUMERIC SCORE VALUE".
+
+      *    CONTROL-TOTAL-FILE carries this run's record count and ID
+      *    hash total to the end-of-day balancing report, the same
+      *    record BASIC_01, MOVE_VER, and CONDITIONAL-EXAM each
+      *    append for their own run.
+           FD  CONTROL-TOTAL-FILE.
+           COPY CTLTOTAL.
+
            WORKING-STORAGE SECTION.
-               01 EX-NUM PIC 9.
-       
+               01 EX-NUM PIC 9(03).
+                   88 EX-GRADE-A VALUES 90 THRU 100.
+                   88 EX-GRADE-B VALUES 80 THRU 89.
+                   88 EX-GRADE-C VALUES 70 THRU 79.
+                   88 EX-GRADE-D VALUES 60 THRU 69.
+
+      *    Whole-batch score table - loaded once from EVAL-TRANS-FILE
+      *    and then evaluated in a single PERFORM VARYING pass instead
+      *    of running this program once per student.
+               01 WS-EVAL-TABLE.
+                   05 WS-EVAL-ENTRY OCCURS 100 TIMES.
+                       10 WS-EVAL-ID  PIC 9(13).
+                       10 WS-EVAL-NUM PIC 9(03).
+               01 WS-EVAL-COUNT PIC 9(03) VALUE ZERO.
+               01 WS-SUB PIC 9(03) VALUE ZERO.
+               01 WS-EVAL-EOF-SW PIC X(01) VALUE 'N'.
+                   88 WS-EVAL-EOF VALUE 'Y'.
+
+      *    Running tally of how many students fell into each grade
+      *    band, displayed as a batch summary at STOP RUN.
+               01 WS-GRADE-A-COUNT PIC 9(05) VALUE ZERO.
+               01 WS-GRADE-B-COUNT PIC 9(05) VALUE ZERO.
+               01 WS-GRADE-C-COUNT PIC 9(05) VALUE ZERO.
+               01 WS-GRADE-D-COUNT PIC 9(05) VALUE ZERO.
+               01 WS-GRADE-F-COUNT PIC 9(05) VALUE ZERO.
+
+      *    Rejected-transaction count, plus the date-conversion fields
+      *    for stamping EXE-DATE, following the same REDEFINES/STRING
+      *    idiom used throughout the rest of the system.
+               01 WS-REJECTED-COUNT PIC 9(05) VALUE ZERO.
+               01 WS-EXE-DATE-RAW PIC 9(08).
+               01 WS-EXE-DATE-RAW-X REDEFINES WS-EXE-DATE-RAW
+                   PIC X(08).
+               01 WS-EXE-DATE PIC X(10).
+
+      *    Record count/ID hash total for the end-of-day balancing
+      *    report - the hash is a plain sum of every EV-KR-ID loaded,
+      *    so it can be compared against CONDITIONAL-EXAM's own ID
+      *    hash for the same day's roster.
+               01 WS-CTLTOTAL-FILE-STATUS PIC X(02) VALUE '00'.
+               01 WS-HASH-TOTAL PIC 9(15) VALUE ZERO.
+               01 WS-RUN-DATE-RAW PIC 9(08).
+               01 WS-RUN-DATE-RAW-X REDEFINES WS-RUN-DATE-RAW
+                   PIC X(08).
+               01 WS-RUN-DATE PIC X(10).
+
        PROCEDURE DIVISION.
-           ACCEPT EX-NUM.
+       0000-MAIN-PARA.
+           PERFORM 1000-LOAD-TRANS-PARA THRU 1000-EXIT.
+           PERFORM 2000-EVALUATE-BATCH-PARA THRU 2000-EXIT
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-EVAL-COUNT.
+           PERFORM 3000-DISPLAY-SUMMARY-PARA THRU 3000-EXIT.
+           PERFORM 4000-WRITE-CONTROL-TOTAL-PARA THRU 4000-EXIT.
+       0000-EXIT.
+           STOP RUN.
+
+      *    Read the whole day's batch into WS-EVAL-TABLE ahead of
+      *    scoring - one record per student, up to the table's 100-
+      *    student capacity.
+       1000-LOAD-TRANS-PARA.
+           OPEN INPUT EVAL-TRANS-FILE.
+           OPEN OUTPUT EVAL-EXCEPTION-FILE.
+           PERFORM 1100-READ-TRANS-PARA THRU 1100-EXIT
+               UNTIL WS-EVAL-EOF.
+           CLOSE EVAL-TRANS-FILE, EVAL-EXCEPTION-FILE.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-TRANS-PARA.
+           READ EVAL-TRANS-FILE
+               AT END
+                   SET WS-EVAL-EOF TO TRUE
+               NOT AT END
+                   IF EV-NUM IS NUMERIC
+                       IF WS-EVAL-COUNT < 100
+                           ADD 1 TO WS-EVAL-COUNT
+                           MOVE EV-KR-ID TO
+                               WS-EVAL-ID (WS-EVAL-COUNT)
+                           MOVE EV-NUM TO
+                               WS-EVAL-NUM (WS-EVAL-COUNT)
+                           ADD EV-KR-ID TO WS-HASH-TOTAL
+                       ELSE
+                           PERFORM 1300-WRITE-OVERFLOW-PARA
+                               THRU 1300-EXIT
+                       END-IF
+                   ELSE
+                       PERFORM 1200-WRITE-REJECT-PARA THRU 1200-EXIT
+                   END-IF
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *    EV-NUM failed the NUMERIC test - log it and leave it out of
+      *    WS-EVAL-TABLE entirely rather than risk a data exception
+      *    the first time it is compared against an 88-level range.
+       1200-WRITE-REJECT-PARA.
+           MOVE EV-KR-ID TO EXE-KR-ID.
+           MOVE EV-NUM-X TO EXE-VALUE.
+           ACCEPT WS-EXE-DATE-RAW FROM DATE YYYYMMDD.
+           STRING WS-EXE-DATE-RAW-X (1:4) DELIMITED BY SIZE
+                  '-'                     DELIMITED BY SIZE
+                  WS-EXE-DATE-RAW-X (5:2) DELIMITED BY SIZE
+                  '-'                     DELIMITED BY SIZE
+                  WS-EXE-DATE-RAW-X (7:2) DELIMITED BY SIZE
+                  INTO WS-EXE-DATE.
+           MOVE WS-EXE-DATE TO EXE-DATE.
+           WRITE EVAL-EXCEPTION-RECORD.
+           ADD 1 TO WS-REJECTED-COUNT.
+       1200-EXIT.
+           EXIT.
+
+      *    WS-EVAL-TABLE is already full at 100 students when this
+      *    transaction arrived - log it to the same exception file
+      *    rather than let the MOVE run past the table's last OCCURS
+      *    entry.
+       1300-WRITE-OVERFLOW-PARA.
+           MOVE EV-KR-ID TO EXE-KR-ID.
+           MOVE EV-NUM-X TO EXE-VALUE.
+           MOVE "EVAL TABLE FULL - SKIPPED" TO EXE-REASON.
+           ACCEPT WS-EXE-DATE-RAW FROM DATE YYYYMMDD.
+           STRING WS-EXE-DATE-RAW-X (1:4) DELIMITED BY SIZE
+                  '-'                     DELIMITED BY SIZE
+                  WS-EXE-DATE-RAW-X (5:2) DELIMITED BY SIZE
+                  '-'                     DELIMITED BY SIZE
+                  WS-EXE-DATE-RAW-X (7:2) DELIMITED BY SIZE
+                  INTO WS-EXE-DATE.
+           MOVE WS-EXE-DATE TO EXE-DATE.
+           WRITE EVAL-EXCEPTION-RECORD.
+       1300-EXIT.
+           EXIT.
+
+      *    One pass of the batch - EX-NUM is graded into letter bands,
+      *    run once per table entry, with the student ID carried onto
+      *    the DISPLAY line so the result can be matched back to a
+      *    student after the fact.
+       2000-EVALUATE-BATCH-PARA.
+           MOVE WS-EVAL-NUM (WS-SUB) TO EX-NUM.
            EVALUATE TRUE
-               WHEN EX-NUM > 2
-                   DISPLAY 'Greater than 2!'
+               WHEN EX-GRADE-A
+                   DISPLAY 'ID: ' WS-EVAL-ID (WS-SUB)
+                       ' Score: ' EX-NUM ' Grade: A'
+                   ADD 1 TO WS-GRADE-A-COUNT
+               WHEN EX-GRADE-B
+                   DISPLAY 'ID: ' WS-EVAL-ID (WS-SUB)
+                       ' Score: ' EX-NUM ' Grade: B'
+                   ADD 1 TO WS-GRADE-B-COUNT
+               WHEN EX-GRADE-C
+                   DISPLAY 'ID: ' WS-EVAL-ID (WS-SUB)
+                       ' Score: ' EX-NUM ' Grade: C'
+                   ADD 1 TO WS-GRADE-C-COUNT
+               WHEN EX-GRADE-D
+                   DISPLAY 'ID: ' WS-EVAL-ID (WS-SUB)
+                       ' Score: ' EX-NUM ' Grade: D'
+                   ADD 1 TO WS-GRADE-D-COUNT
                WHEN OTHER
-                   DISPLAY 'Nha'
+                   DISPLAY 'ID: ' WS-EVAL-ID (WS-SUB)
+                       ' Score: ' EX-NUM ' Grade: F'
+                   ADD 1 TO WS-GRADE-F-COUNT
            END-EVALUATE.
-       STOP RUN.
-           
\ No newline at end of file
+       2000-EXIT.
+           EXIT.
+
+      *    Batch summary - how many students fell into each grade
+      *    band this run, so a day's grading ends with totals instead
+      *    of just the last student's message on screen.
+       3000-DISPLAY-SUMMARY-PARA.
+           DISPLAY 'Batch grading summary:'.
+           DISPLAY '  Grade A: ' WS-GRADE-A-COUNT.
+           DISPLAY '  Grade B: ' WS-GRADE-B-COUNT.
+           DISPLAY '  Grade C: ' WS-GRADE-C-COUNT.
+           DISPLAY '  Grade D: ' WS-GRADE-D-COUNT.
+           DISPLAY '  Grade F: ' WS-GRADE-F-COUNT.
+           DISPLAY '  Total students: ' WS-EVAL-COUNT.
+           DISPLAY '  Rejected (non-numeric): ' WS-REJECTED-COUNT.
+       3000-EXIT.
+           EXIT.
+
+      *    Append this run's record count and ID hash total to
+      *    CONTROL-TOTAL-FILE for the end-of-day balancing report.
+       4000-WRITE-CONTROL-TOTAL-PARA.
+           OPEN EXTEND CONTROL-TOTAL-FILE.
+           IF WS-CTLTOTAL-FILE-STATUS = '35'
+               OPEN OUTPUT CONTROL-TOTAL-FILE
+           END-IF.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           STRING WS-RUN-DATE-RAW-X (1:4) DELIMITED BY SIZE
+                  '-'                     DELIMITED BY SIZE
+                  WS-RUN-DATE-RAW-X (5:2) DELIMITED BY SIZE
+                  '-'                     DELIMITED BY SIZE
+                  WS-RUN-DATE-RAW-X (7:2) DELIMITED BY SIZE
+                  INTO WS-RUN-DATE.
+           MOVE "EVALUEATE" TO CT-PROGRAM-ID.
+           MOVE WS-RUN-DATE TO CT-RUN-DATE.
+           MOVE WS-EVAL-COUNT TO CT-RECORD-COUNT.
+           MOVE WS-HASH-TOTAL TO CT-HASH-TOTAL.
+           WRITE CONTROL-TOTAL-RECORD.
+           CLOSE CONTROL-TOTAL-FILE.
+       4000-EXIT.
+           EXIT.
