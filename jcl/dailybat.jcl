@@ -0,0 +1,75 @@
+//DAILYBAT JOB (ACCTNO),'DAILY CYCLE',CLASS=A,MSGCLASS=A,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* DAILY BATCH CYCLE
+//* CHAINS THE FOUR STUDENT PROGRAMS IN SEQUENCE AGAINST
+//* THE SAME DAY'S DATA SO THE CYCLE IS ONE SUBMITTED JOB:
+//*   STEP1  BASIC01   - DAILY INTAKE ROSTER
+//*   STEP2  MOVEVER   - ADDRESS CAPTURE/MAINTENANCE
+//*   STEP2S SORT      - SEQUENCE THE DAY'S EXAM SCORES BY ID
+//*   STEP3  CONDEXAM  - CONDITIONAL SCORE CHECK
+//*   STEP3S SORT      - SEQUENCE THE DAY'S EVAL SCORES BY ID
+//*   STEP4  EVALUATE  - LETTER-GRADE EVALUATION
+//*   STEP5  CTLBAL    - END-OF-DAY CONTROL TOTAL BALANCING
+//* EACH LATER STEP IS CONDITIONED TO SKIP IF AN EARLIER
+//* STEP ABENDED, SO A BAD STEP DOES NOT SILENTLY CASCADE.
+//*********************************************************
+//STEP1    EXEC PGM=BASIC01
+//ROSTLOG  DD DSN=PROD.SCHOOL.ROSTLOG,DISP=(MOD,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(LRECL=41,RECFM=FB)
+//CALENDAR DD DSN=PROD.SCHOOL.CALENDAR,DISP=SHR
+//ROSTRPT  DD SYSOUT=*
+//CTLTOTAL DD DSN=PROD.SCHOOL.CTLTOTAL,DISP=(MOD,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(LRECL=42,RECFM=FB)
+//SYSIN    DD *
+JOHN SMITH
+//*
+//STEP2    EXEC PGM=MOVEVER,COND=(4,LT,STEP1)
+//STUMAST  DD DSN=PROD.SCHOOL.STUMAST,DISP=SHR
+//ADDRAUDT DD DSN=PROD.SCHOOL.ADDRAUDT,DISP=(MOD,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(LRECL=205,RECFM=FB)
+//ADDRTRAN DD DSN=PROD.SCHOOL.ADDRTRAN,DISP=SHR
+//MVCKPT   DD DSN=PROD.SCHOOL.MVCKPT,DISP=(MOD,CATLG),
+//            SPACE=(TRK,(1,1))
+//CTLTOTAL DD DSN=PROD.SCHOOL.CTLTOTAL,DISP=MOD
+//SYSIN    DD *
+B
+//*
+//STEP2S   EXEC PGM=SORT,COND=(4,LT,STEP2)
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.SCHOOL.CLASSROS,DISP=SHR
+//SORTOUT  DD DSN=PROD.SCHOOL.CLASSROS.SRT,
+//            DISP=(,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(LRECL=16,RECFM=FB)
+//SYSIN    DD *
+  SORT FIELDS=(1,13,CH,A)
+/*
+//STEP3    EXEC PGM=CONDEXAM,COND=(4,LT,STEP2S)
+//CLASSROS DD DSN=PROD.SCHOOL.CLASSROS.SRT,DISP=(OLD,DELETE)
+//EXCPRPT  DD SYSOUT=*
+//BANDRPT  DD SYSOUT=*
+//CTLTOTAL DD DSN=PROD.SCHOOL.CTLTOTAL,DISP=MOD
+//*
+//STEP3S   EXEC PGM=SORT,COND=(4,LT,STEP3)
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.SCHOOL.EVALTRAN,DISP=SHR
+//SORTOUT  DD DSN=PROD.SCHOOL.EVALTRAN.SRT,
+//            DISP=(,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(LRECL=16,RECFM=FB)
+//SYSIN    DD *
+  SORT FIELDS=(1,13,CH,A)
+/*
+//STEP4    EXEC PGM=EVALUEATE,COND=(4,LT,STEP3S)
+//EVALTRAN DD DSN=PROD.SCHOOL.EVALTRAN.SRT,DISP=(OLD,DELETE)
+//EVALEXCP DD SYSOUT=*
+//CTLTOTAL DD DSN=PROD.SCHOOL.CTLTOTAL,DISP=MOD
+//*
+//STEP5    EXEC PGM=CTLBAL,COND=(4,LT,STEP4)
+//CTLTOTAL DD DSN=PROD.SCHOOL.CTLTOTAL,DISP=(OLD,DELETE)
+//BALRPT   DD SYSOUT=*
+//*
